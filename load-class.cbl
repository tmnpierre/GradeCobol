@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. load-class.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selin.
+           COPY selrej.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdin.
+           COPY fdrej.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-MIN-GRADE     PIC 99V99 VALUE 0.
+       01  WS-MAX-GRADE     PIC 99V99 VALUE 20.
+       01  WS-STAGE-GRADE   PIC 99V99 VALUE 0.
+       01  WS-STAGE-STATUS  PIC X     VALUE 'N'.
+       01  WS-REF-STUDENT-OK PIC X    VALUE 'N'.
+       01  WS-REF-COURSE-OK  PIC X    VALUE 'N'.
+
+      *> Req 034: reject a grade record before it ever reaches
+      *> WS-CLASS-TAB if its WS-CLASS-ID1/WS-CLASS-ID2 don't resolve to
+      *> a student/course actually loaded from a '01'/'02' record this
+      *> run -- a typo'd ID or a class record processed before its
+      *> course was ever defined would otherwise sit in WS-NB-RECORDS
+      *> with nothing to roll up into in 6000-CALC-AVG-START.
+       PROCEDURE DIVISION.
+       5040-LOAD-CLASS-START.
+           MOVE 'N' TO WS-STAGE-STATUS.
+           MOVE 0   TO WS-STAGE-GRADE.
+
+           EVALUATE R-CL-GRADE
+               WHEN 'INC'
+                   MOVE 'I' TO WS-STAGE-STATUS
+               WHEN 'ABS'
+                   MOVE 'A' TO WS-STAGE-STATUS
+               WHEN OTHER
+                   MOVE R-CL-GRADE TO WS-STAGE-GRADE
+           END-EVALUATE.
+
+           PERFORM 5042-VERIFY-REFERENTIAL-START
+              THRU 5042-VERIFY-REFERENTIAL-END.
+
+           IF WS-REF-STUDENT-OK = 'N' OR WS-REF-COURSE-OK = 'N'
+               MOVE SPACES TO REC-F-REJECT
+               MOVE 'UNKNOWN STUDENT/COURSE ID' TO R-REJ-REASON
+               MOVE REC-CLASS TO R-REJ-RECORD
+               WRITE REC-F-REJECT
+               CALL 'test-status'
+               ADD 1 TO WS-NB-REJECTS
+           ELSE
+               IF WS-STAGE-STATUS = 'N' AND
+                  (WS-STAGE-GRADE < WS-MIN-GRADE OR
+                   WS-STAGE-GRADE > WS-MAX-GRADE)
+                   MOVE SPACES TO REC-F-REJECT
+                   MOVE 'GRADE OUT OF RANGE (0-20)' TO R-REJ-REASON
+                   MOVE REC-CLASS TO R-REJ-RECORD
+                   WRITE REC-F-REJECT
+                   CALL 'test-status'
+                   ADD 1 TO WS-NB-REJECTS
+               ELSE
+                   SET WS-NB-RECORDS UP BY 1
+                   MOVE R-CL-KEY1       TO WS-CLASS-ID1(WS-NB-RECORDS)
+                   MOVE R-CL-KEY2       TO WS-CLASS-ID2(WS-NB-RECORDS)
+                   MOVE WS-STAGE-GRADE  TO WS-CLASS-GRADE(WS-NB-RECORDS)
+                   MOVE WS-STAGE-STATUS TO
+                        WS-CLASS-STATUS(WS-NB-RECORDS)
+      *> WS-CLASS-NB-COMP is EXTERNAL (tables.cpy) -- its VALUE clause
+      *> isn't honored at run time, so this new row's component count
+      *> needs the same explicit reset load-component.cbl's own
+      *> create branch already does.
+                   MOVE 0 TO WS-CLASS-NB-COMP(WS-NB-RECORDS)
+                   ADD 1 TO WS-NB-ACCEPTED
+      *> Req 025: track room-capacity enrollment per course as class
+      *> records come in.
+                   SET IDX-COURSE TO 1
+                   SEARCH WS-COURSE-TAB
+                       WHEN WS-COURSE-ID(IDX-COURSE) = R-CL-KEY2
+                           ADD 1 TO WS-COURSE-ENROLLED(IDX-COURSE)
+                   END-SEARCH
+               END-IF
+           END-IF.
+       5040-LOAD-CLASS-END.
+           GOBACK.
+
+       5042-VERIFY-REFERENTIAL-START.
+           MOVE 'N' TO WS-REF-STUDENT-OK.
+           SET IDX-STUDENT TO 1.
+           SEARCH WS-STUDENT-TAB
+               WHEN WS-STUDENT-ID(IDX-STUDENT) = R-CL-KEY1
+                   MOVE 'Y' TO WS-REF-STUDENT-OK
+           END-SEARCH.
+
+           MOVE 'N' TO WS-REF-COURSE-OK.
+           SET IDX-COURSE TO 1.
+           SEARCH WS-COURSE-TAB
+               WHEN WS-COURSE-ID(IDX-COURSE) = R-CL-KEY2
+                   MOVE 'Y' TO WS-REF-COURSE-OK
+           END-SEARCH.
+       5042-VERIFY-REFERENTIAL-END.
+           EXIT.
