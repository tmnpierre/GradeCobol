@@ -0,0 +1,469 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. write-output.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selout.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdout.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-STUDENT-LINE        PIC X(22)  VALUE 'STUDENT'.
+       01  WS-AVG-LINE            PIC X(20)  VALUE 'AVERAGE'.
+       01  WS-COEF-LINE           PIC X(10)  VALUE 'COEF: '.
+       01  WS-NB-STUDENTS-LINE    PIC X(13)  VALUE 'NB STUDENTS :'.
+       01  WS-NB-STUDENTS-LINE-1  PIC Z9.
+       01  WS-COLONNE             PIC X(3)   VALUE ' | '.
+       01  WS-STUDENT-AVG-LINE    PIC Z9,99.
+       01  WS-CLASS-AVG-LINE      PIC Z9,99.
+       01  WS-STUDENT-AGE-LINE    PIC Z9.
+
+       01  WS-HEADER-LINE.
+           03 FILLER              PIC X(4)  VALUE 'RANK'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(22) VALUE 'STUDENT'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(4)  VALUE 'AGE'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(20) VALUE 'AVERAGE'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(8)  VALUE 'RESULT'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(2)  VALUE 'MT'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(7)  VALUE 'CUM GPA'.
+
+       01  WS-STUDENT-DETAIL-LINE.
+           03 WS-SDL-RANK         PIC ZZ9.
+           03 WS-SDL-COL0         PIC X(3).
+           03 WS-SDL-NAME         PIC X(22).
+           03 WS-SDL-COL1         PIC X(3).
+           03 WS-SDL-AGE          PIC Z9.
+           03 WS-SDL-COL2         PIC X(3).
+           03 WS-SDL-AVG          PIC Z9,99.
+           03 WS-SDL-COL3         PIC X(3).
+           03 WS-SDL-STATUS       PIC X(8).
+           03 WS-SDL-COL4         PIC X(3).
+           03 WS-SDL-MENTION      PIC X(2).
+           03 WS-SDL-COL5         PIC X(3).
+           03 WS-SDL-CUMGPA       PIC Z9,99.
+
+       01  WS-CLASS-DETAIL-LINE.
+           03 FILLER              PIC X(7)  VALUE SPACES.
+           03 WS-CDL-COEF-LBL     PIC X(10).
+           03 WS-CDL-COURSE       PIC X(21).
+           03 WS-CDL-COL          PIC X(3).
+           03 WS-CDL-GRADE        PIC X(6).
+
+      *> Grades render as a right-justified number, or as the plain
+      *> INC/ABS code for req 015's incomplete/absent class rows.
+       01  WS-GRADE-EDIT          PIC Z9,99.
+       01  WS-GRADE-TEXT          PIC X(6).
+
+       01  WS-COUNT-LINE.
+           03 WS-CL-LABEL         PIC X(13)  VALUE 'NB STUDENTS :'.
+           03 WS-CL-COL           PIC X(3).
+           03 WS-CL-VALUE         PIC Z9.
+
+       01  WS-COURSE-HEADER-LINE.
+           03 FILLER              PIC X(21) VALUE 'COURSE'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(7)  VALUE 'AVERAGE'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(4)  VALUE 'MIN'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(4)  VALUE 'MAX'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(9)  VALUE 'PASS RATE'.
+
+       01  WS-COURSE-STATS-LINE.
+           03 WS-CSL-NAME         PIC X(21).
+           03 WS-CSL-COL1         PIC X(3).
+           03 WS-CSL-AVG          PIC Z9,99.
+           03 WS-CSL-COL2         PIC X(3).
+           03 WS-CSL-MIN          PIC Z9,99.
+           03 WS-CSL-COL3         PIC X(3).
+           03 WS-CSL-MAX          PIC Z9,99.
+           03 WS-CSL-COL4         PIC X(3).
+           03 WS-CSL-RATE         PIC ZZ9,99.
+           03 FILLER              PIC X(1) VALUE '%'.
+
+       01  WS-ROSTER-COURSE-LINE.
+           03 FILLER              PIC X(8)  VALUE 'COURSE: '.
+           03 WS-RCL-NAME         PIC X(21).
+
+       01  WS-ROSTER-STUDENT-LINE.
+           03 FILLER              PIC X(7)  VALUE SPACES.
+           03 WS-RSL-NAME         PIC X(13).
+           03 WS-RSL-COL          PIC X(3).
+           03 WS-RSL-GRADE        PIC X(6).
+
+       01  WS-TEACHER-HEADER-LINE.
+           03 FILLER              PIC X(13) VALUE 'TEACHER'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(7)  VALUE 'COURSES'.
+           03 FILLER              PIC X(3).
+           03 FILLER              PIC X(7)  VALUE 'AVERAGE'.
+
+       01  WS-TEACHER-STATS-LINE.
+           03 WS-TSL-NAME         PIC X(13).
+           03 WS-TSL-COL1         PIC X(3).
+           03 WS-TSL-COURSES      PIC ZZ9.
+           03 WS-TSL-COL2         PIC X(3).
+           03 WS-TSL-AVG          PIC Z9,99.
+
+      *> Req 026: by-teacher rollup of course averages, for faculty
+      *> performance reviews. Local scratch table, same idea as
+      *> gpa-history.cbl's WS-HIST-SUM-TAB -- rebuilt fresh every run
+      *> from whatever teachers WS-COURSE-TAB carries this time,
+      *> instead of persisting a separate teacher table of its own.
+       01  WS-NB-TEACHERS         PIC 999 VALUE 0.
+       01  WS-TEACHER-SUM-TAB     OCCURS 1 TO 999
+                                  DEPENDING WS-NB-TEACHERS
+                                  INDEXED BY IDX-TEACH.
+           03 WS-TCH-NAME         PIC X(13).
+           03 WS-TCH-SUM          PIC 9(7)V99 VALUE 0.
+           03 WS-TCH-DIV          PIC 9(5)    VALUE 0.
+           03 WS-TCH-COURSES      PIC 999     VALUE 0.
+       01  WS-TEACHER-FOUND       PIC X       VALUE 'N'.
+       01  WS-TCH-AVG             PIC 99V99   VALUE 0.
+       01  WS-IND-TC              PIC 999     VALUE 0.
+
+      *> Req 031: pagination for the merit list -- a form-feed plus the
+      *> title/column-header block repeats every WS-LINES-PER-PAGE
+      *> detail lines instead of one continuous unbroken stream of
+      *> student rows.
+       01  WS-FORM-FEED            PIC X       VALUE X'0C'.
+       01  WS-LINE-COUNT           PIC 999     VALUE 0.
+       01  WS-PAGE-NUM             PIC 999     VALUE 1.
+       01  WS-PAGE-LINE.
+           03 FILLER               PIC X(5)    VALUE 'PAGE '.
+           03 WS-PL-NUM            PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       7000-WRITE-OUTPUT-START.
+           PERFORM 7002-WRITE-MERIT-HEADER-START
+              THRU 7002-WRITE-MERIT-HEADER-END.
+
+           PERFORM VARYING WS-IND-ST FROM 1 BY 1
+              UNTIL WS-IND-ST > WS-NB-STUDENTS
+                   PERFORM 7010-WRITE-STUDENT-START
+                      THRU 7010-WRITE-STUDENT-END
+           END-PERFORM.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE WS-NB-STUDENTS TO WS-CL-VALUE.
+           MOVE WS-COLONNE TO WS-CL-COL.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-COUNT-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE 'COURSE STATISTICS' TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-COURSE-HEADER-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           PERFORM VARYING WS-IND-CO FROM 1 BY 1
+              UNTIL WS-IND-CO > WS-NB-COURSES
+                   PERFORM 7030-WRITE-COURSE-STATS-START
+                      THRU 7030-WRITE-COURSE-STATS-END
+           END-PERFORM.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE 'COURSE ROSTER' TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           PERFORM VARYING WS-IND-CO FROM 1 BY 1
+              UNTIL WS-IND-CO > WS-NB-COURSES
+                   PERFORM 7040-WRITE-COURSE-ROSTER-START
+                      THRU 7040-WRITE-COURSE-ROSTER-END
+           END-PERFORM.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE 'TEACHER PERFORMANCE SUMMARY' TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-TEACHER-HEADER-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE 0 TO WS-NB-TEACHERS.
+           PERFORM VARYING WS-IND-CO FROM 1 BY 1
+              UNTIL WS-IND-CO > WS-NB-COURSES
+                   PERFORM 7060-ACCUM-TEACHER-START
+                      THRU 7060-ACCUM-TEACHER-END
+           END-PERFORM.
+
+           PERFORM VARYING WS-IND-TC FROM 1 BY 1
+              UNTIL WS-IND-TC > WS-NB-TEACHERS
+                   PERFORM 7065-WRITE-TEACHER-LINE-START
+                      THRU 7065-WRITE-TEACHER-LINE-END
+           END-PERFORM.
+       7000-WRITE-OUTPUT-END.
+           GOBACK.
+
+      *> Req 031: title/simulation-banner/column-header block, printed
+      *> once at the top of the merit list and again by 7015-PAGE-BREAK
+      *> every time WS-LINE-COUNT rolls over WS-LINES-PER-PAGE.
+       7002-WRITE-MERIT-HEADER-START.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-TITRE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           IF WS-IS-SIMULATION
+               MOVE SPACES TO REC-F-OUTPUT
+               MOVE '*** SIMULATION -- NOT THE OFFICIAL RESULT ***'
+                   TO REC-F-OUTPUT
+               WRITE REC-F-OUTPUT
+               CALL 'test-status'
+           END-IF.
+
+           MOVE WS-PAGE-NUM TO WS-PL-NUM.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-PAGE-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE 'MERIT LIST (RANKED BY AVERAGE, DESCENDING)'
+               TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-HEADER-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           MOVE 0 TO WS-LINE-COUNT.
+       7002-WRITE-MERIT-HEADER-END.
+           EXIT.
+
+      *> Req 031: form-feed to the next sheet and repeat the header,
+      *> triggered once a full student's block has pushed the page past
+      *> WS-LINES-PER-PAGE detail lines.
+       7015-PAGE-BREAK-START.
+           SET WS-PAGE-NUM UP BY 1.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-FORM-FEED TO REC-F-OUTPUT(1:1).
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+           PERFORM 7002-WRITE-MERIT-HEADER-START
+              THRU 7002-WRITE-MERIT-HEADER-END.
+       7015-PAGE-BREAK-END.
+           EXIT.
+
+       7010-WRITE-STUDENT-START.
+           SET WS-ID1 TO WS-STUDENT-ID(WS-IND-ST).
+           MOVE WS-STUDENT-RANK(WS-IND-ST)    TO WS-SDL-RANK.
+           MOVE WS-STUDENT-NAME(WS-IND-ST)    TO WS-SDL-NAME.
+           MOVE WS-STUDENT-AGE(WS-IND-ST)     TO WS-SDL-AGE.
+           MOVE WS-STUDENT-AVG(WS-IND-ST)     TO WS-SDL-AVG.
+           IF WS-LOCALE-PERIOD
+               INSPECT WS-SDL-AVG REPLACING ALL ',' BY '.'
+           END-IF.
+           MOVE WS-STUDENT-STATUS(WS-IND-ST)  TO WS-SDL-STATUS.
+           MOVE WS-STUDENT-MENTION(WS-IND-ST) TO WS-SDL-MENTION.
+           MOVE WS-STUDENT-CUM-GPA(WS-IND-ST) TO WS-SDL-CUMGPA.
+           IF WS-LOCALE-PERIOD
+               INSPECT WS-SDL-CUMGPA REPLACING ALL ',' BY '.'
+           END-IF.
+           MOVE WS-COLONNE TO WS-SDL-COL0 WS-SDL-COL1 WS-SDL-COL2
+                              WS-SDL-COL3 WS-SDL-COL4 WS-SDL-COL5.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-STUDENT-DETAIL-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+           ADD 1 TO WS-LINE-COUNT.
+
+           PERFORM VARYING WS-IND-CL FROM 1 BY 1
+              UNTIL WS-IND-CL > WS-NB-RECORDS
+                   IF WS-CLASS-ID1(WS-IND-CL) = WS-ID1
+                       PERFORM 7020-WRITE-CLASS-LINE-START
+                          THRU 7020-WRITE-CLASS-LINE-END
+                   END-IF
+           END-PERFORM.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              AND WS-IND-ST < WS-NB-STUDENTS
+               PERFORM 7015-PAGE-BREAK-START THRU 7015-PAGE-BREAK-END
+           END-IF.
+       7010-WRITE-STUDENT-END.
+           EXIT.
+
+       7020-WRITE-CLASS-LINE-START.
+           SET WS-ID2 TO WS-CLASS-ID2(WS-IND-CL).
+           MOVE WS-COEF-LINE TO WS-CDL-COEF-LBL.
+           MOVE SPACES TO WS-CDL-COURSE.
+           SET IDX-COURSE TO 1.
+           SEARCH WS-COURSE-TAB
+               WHEN WS-COURSE-ID(IDX-COURSE) = WS-ID2
+                   MOVE WS-COURSE-NAME(IDX-COURSE) TO WS-CDL-COURSE
+           END-SEARCH.
+           PERFORM 7025-FORMAT-GRADE-START THRU 7025-FORMAT-GRADE-END.
+           MOVE WS-GRADE-TEXT TO WS-CDL-GRADE.
+           MOVE WS-COLONNE TO WS-CDL-COL.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-CLASS-DETAIL-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+           ADD 1 TO WS-LINE-COUNT.
+       7020-WRITE-CLASS-LINE-END.
+           EXIT.
+
+       7025-FORMAT-GRADE-START.
+           EVALUATE TRUE
+               WHEN WS-CLASS-INCOMPLETE(WS-IND-CL)
+                   MOVE 'INC' TO WS-GRADE-TEXT
+               WHEN WS-CLASS-ABSENT(WS-IND-CL)
+                   MOVE 'ABS' TO WS-GRADE-TEXT
+               WHEN OTHER
+                   MOVE WS-CLASS-GRADE(WS-IND-CL) TO WS-GRADE-EDIT
+                   MOVE WS-GRADE-EDIT TO WS-GRADE-TEXT
+                   IF WS-LOCALE-PERIOD
+                       INSPECT WS-GRADE-TEXT REPLACING ALL ',' BY '.'
+                   END-IF
+           END-EVALUATE.
+       7025-FORMAT-GRADE-END.
+           EXIT.
+
+       7030-WRITE-COURSE-STATS-START.
+           MOVE WS-COURSE-NAME(WS-IND-CO) TO WS-CSL-NAME.
+           MOVE WS-COURSE-AVG(WS-IND-CO)  TO WS-CSL-AVG.
+           MOVE WS-COURSE-MIN(WS-IND-CO)  TO WS-CSL-MIN.
+           MOVE WS-COURSE-MAX(WS-IND-CO)  TO WS-CSL-MAX.
+           MOVE WS-COURSE-PASS-RATE(WS-IND-CO) TO WS-CSL-RATE.
+           IF WS-LOCALE-PERIOD
+               INSPECT WS-CSL-AVG REPLACING ALL ',' BY '.'
+               INSPECT WS-CSL-MIN REPLACING ALL ',' BY '.'
+               INSPECT WS-CSL-MAX REPLACING ALL ',' BY '.'
+               INSPECT WS-CSL-RATE REPLACING ALL ',' BY '.'
+           END-IF.
+           MOVE WS-COLONNE TO WS-CSL-COL1 WS-CSL-COL2 WS-CSL-COL3
+                              WS-CSL-COL4.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-COURSE-STATS-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+       7030-WRITE-COURSE-STATS-END.
+           EXIT.
+
+       7040-WRITE-COURSE-ROSTER-START.
+           SET WS-ID2 TO WS-COURSE-ID(WS-IND-CO).
+           MOVE WS-COURSE-NAME(WS-IND-CO) TO WS-RCL-NAME.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-ROSTER-COURSE-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+
+           PERFORM VARYING WS-IND-CL FROM 1 BY 1
+              UNTIL WS-IND-CL > WS-NB-RECORDS
+                   IF WS-CLASS-ID2(WS-IND-CL) = WS-ID2
+                       PERFORM 7050-WRITE-ROSTER-STUDENT-START
+                          THRU 7050-WRITE-ROSTER-STUDENT-END
+                   END-IF
+           END-PERFORM.
+       7040-WRITE-COURSE-ROSTER-END.
+           EXIT.
+
+       7050-WRITE-ROSTER-STUDENT-START.
+           SET WS-ID1 TO WS-CLASS-ID1(WS-IND-CL).
+           MOVE SPACES TO WS-RSL-NAME.
+           SET IDX-STUDENT TO 1.
+           SEARCH WS-STUDENT-TAB
+               WHEN WS-STUDENT-ID(IDX-STUDENT) = WS-ID1
+                   MOVE WS-STUDENT-NAME(IDX-STUDENT) TO WS-RSL-NAME
+           END-SEARCH.
+           PERFORM 7025-FORMAT-GRADE-START THRU 7025-FORMAT-GRADE-END.
+           MOVE WS-GRADE-TEXT TO WS-RSL-GRADE.
+           MOVE WS-COLONNE TO WS-RSL-COL.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-ROSTER-STUDENT-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+       7050-WRITE-ROSTER-STUDENT-END.
+           EXIT.
+
+       7060-ACCUM-TEACHER-START.
+           MOVE 'N' TO WS-TEACHER-FOUND.
+           SET IDX-TEACH TO 1.
+           SEARCH WS-TEACHER-SUM-TAB
+               WHEN WS-TCH-NAME(IDX-TEACH) =
+                    WS-COURSE-TEACHER(WS-IND-CO)
+                   MOVE 'Y' TO WS-TEACHER-FOUND
+           END-SEARCH.
+           IF WS-TEACHER-FOUND = 'N'
+               SET WS-NB-TEACHERS UP BY 1
+               SET IDX-TEACH TO WS-NB-TEACHERS
+               MOVE WS-COURSE-TEACHER(WS-IND-CO) TO
+                    WS-TCH-NAME(IDX-TEACH)
+               MOVE 0 TO WS-TCH-SUM(IDX-TEACH)
+               MOVE 0 TO WS-TCH-DIV(IDX-TEACH)
+               MOVE 0 TO WS-TCH-COURSES(IDX-TEACH)
+           END-IF.
+           IF WS-COURSE-DIV(WS-IND-CO) > 0
+               COMPUTE WS-TCH-SUM(IDX-TEACH) = WS-TCH-SUM(IDX-TEACH) +
+                   (WS-COURSE-AVG(WS-IND-CO) *
+                    WS-COURSE-DIV(WS-IND-CO))
+               ADD WS-COURSE-DIV(WS-IND-CO) TO WS-TCH-DIV(IDX-TEACH)
+           END-IF.
+           ADD 1 TO WS-TCH-COURSES(IDX-TEACH).
+       7060-ACCUM-TEACHER-END.
+           EXIT.
+
+       7065-WRITE-TEACHER-LINE-START.
+           MOVE WS-TCH-NAME(WS-IND-TC) TO WS-TSL-NAME.
+           MOVE WS-TCH-COURSES(WS-IND-TC) TO WS-TSL-COURSES.
+           IF WS-TCH-DIV(WS-IND-TC) > 0
+               COMPUTE WS-TCH-AVG ROUNDED =
+                   WS-TCH-SUM(WS-IND-TC) / WS-TCH-DIV(WS-IND-TC)
+           ELSE
+               MOVE 0 TO WS-TCH-AVG
+           END-IF.
+           MOVE WS-TCH-AVG TO WS-TSL-AVG.
+           IF WS-LOCALE-PERIOD
+               INSPECT WS-TSL-AVG REPLACING ALL ',' BY '.'
+           END-IF.
+           MOVE WS-COLONNE TO WS-TSL-COL1 WS-TSL-COL2.
+           MOVE SPACES TO REC-F-OUTPUT.
+           MOVE WS-TEACHER-STATS-LINE TO REC-F-OUTPUT.
+           WRITE REC-F-OUTPUT.
+           CALL 'test-status'.
+       7065-WRITE-TEACHER-LINE-END.
+           EXIT.
