@@ -9,53 +9,20 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-INPUT
-               ASSIGN TO 'input.dat'
-               ACCESS MODE IS SEQUENTIAL
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-INPUT-STATUS.
-
-           SELECT F-OUTPUT
-               ASSIGN TO 'output.dat'
-               ACCESS MODE IS SEQUENTIAL
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-OUTPUT-STATUS.
+           COPY selin.
+           COPY selout.
+           COPY selrej.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  F-INPUT
-           RECORD CONTAINS 2 TO 1000 CHARACTERS
-           RECORDING MODE IS V.
-
-       01  REC-F-INPUT-2       PIC 9(02).
-
-       01  REC-STUDENT.
-           03 R-S-KEY          PIC 9(02).
-           03 R-LASTNAME       PIC X(07).
-           03 R-FIRSTNAME      PIC X(06).
-           03 R-AGE            PIC 9(02).
-           66 R-NAME RENAMES R-LASTNAME THRU R-FIRSTNAME.
-
-       01  REC-COURSE.
-           03 R-C-KEY          PIC 9(02).
-           03 R-LABEL          PIC X(21).
-           03 R-COEF           PIC X(3).
-           03 R-GRADE          PIC X(5).
-
-       FD  F-OUTPUT
-           RECORD CONTAINS 250 CHARACTERS
-           RECORDING MODE IS F.
-
-       01  REC-F-OUTPUT        PIC X(200).
+           COPY fdin.
+           COPY fdout.
+           COPY fdrej.
 
        WORKING-STORAGE SECTION.
-       01  F-INPUT-STATUS PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK  VALUE '00'.
-           88 F-INPUT-STATUS-EOF VALUE '10'.
-
-       01  F-OUTPUT-STATUS      PIC X(02)   VALUE SPACE .
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.
-           88 F-OUTPUT-STATUS-EOF   VALUE '10'.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
 
        01  WS-IND-ID2           PIC 99.
        01  WS-ID2-TAB  OCCURS 1 TO 99 DEPENDING WS-NB-COURSES
@@ -63,45 +30,9 @@
            03 WS-ID2-ID          PIC 99.
            03 WS-ID2-GRADE       PIC Z9,99.
 
-       01  WS-IND-CO            PIC 99 VALUE 0.
        01  WS-NEW-COURSE        PIC X(21) .
-       01  WS-COURSES.
-           03  WS-NB-COURSES          PIC 99 VALUE 0.
-           03  WS-COURSE-TAB  OCCURS 1 TO 99
-                              DEPENDING WS-NB-COURSES
-                              INDEXED BY IDX-COURSE.
-              05 WS-COURSE-ID       PIC 99.
-              05 WS-COURSE-NAME     PIC X(21).
-              05 WS-COURSE-COEF     PIC 9V9.
-              05 WS-COURSE-AVG      PIC 9(3)V99   VALUE 0.
-              05 WS-COURSE-DIV      PIC 99        VALUE 0.
-
-       01  WS-IND-ST       PIC 99 VALUE 0.
+
        01  WS-NEW-STUDENT  PIC 9  VALUE 0.
-       01  WS-STUDENTS.
-           03  WS-NB-STUDENTS  PIC 99 VALUE 0 .
-           03  WS-STUDENT-TAB  OCCURS 1 TO 99
-                             DEPENDING WS-NB-STUDENTS
-                             INDEXED BY IDX-STUDENT.
-              05 WS-STUDENT-ID       PIC 99.
-              05 WS-STUDENT-NAME     PIC X(13).
-              05 WS-STUDENT-AGE      PIC 99.
-              05 WS-STUDENT-AVG      PIC 999V99.
-
-       01  WS-IND-CL PIC 99 VALUE 0.
-       01  WS-ID1    PIC 99 VALUE 0.
-       01  WS-ID2    PIC 99 VALUE 0.
-
-       01  WS-CLASS.
-           03  WS-NB-RECORDS PIC 999 VALUE 0.
-           03  WS-CLASS-TAB  OCCURS 1 TO 999
-                             DEPENDING   WS-NB-RECORDS
-                             ASCENDING KEY WS-CLASS-ID1
-                                           WS-CLASS-ID2
-                             INDEXED BY IDX-CLASS.
-              05 WS-CLASS-ID1   PIC 99.
-              05 WS-CLASS-ID2   PIC 99.
-              05 WS-CLASS-GRADE PIC 99V99.
 
        01  WS-CLASS-DIV         PIC 99V99    VALUE 0 .
        01  WS-STUDENT-DIV       PIC 99V99    VALUE 0 .
@@ -109,54 +40,117 @@
 
        01  WS-CLASS-AVG         PIC 999V99   VALUE 0.
 
-       01  WS-CLASS-AVG-LINE     PIC Z9,99.
-       01  WS-COURSE-AVG-LINE    PIC 99,99.
-       01  WS-COURSE-COEF-LINE   PIC 9,9.
-       01  WS-NB-STUDENTS-LINE-1 PIC Z9.
-       01  WS-STUDENT-AVG-LINE   PIC Z9,99.
-
-       01  WS-COLONNE    PIC X(3)    VALUE ' | '.
-       01  WS-BLANC30    PIC X(30)   VALUE SPACES.
-       01  WS-BLANC7     PIC X(7)    VALUE SPACES.
-       01  WS-BLANC8     PIC X(8)    VALUE SPACES.
-       01  WS-BLANC20    PIC X(20)   VALUE SPACES.
-       01  WS-TITRE      PIC X(50)   VALUE 'REPORT OF COBOLP3 CLASS'.
-
-       01  WS-STUDENT-LINE PIC X(22) VALUE 'STUDENT'.
-       01  WS-AVG-LINE     PIC X(20) VALUE 'AVERAGE'.
-       01  WS-COEF-LINE    PIC X(10) VALUE 'COEF: '.
-       01  WS-COURSE1-LINE PIC X(200).
-       01  WS-COURSE2-LINE PIC X(200).
-
-       01  WS-NB-STUDENTS-LINE    PIC X(13)   VALUE 'NB STUDENTS :'.
-
        PROCEDURE DIVISION.
-           CALL 'initialize' SET ADDRESS OF INITIALIZE-START.
-           CALL 'open-files' SET ADDRESS OF OPEN-FILES-START.
-           CALL 'read-file' SET ADDRESS OF READ-FILE-START.
+           CALL 'initialize'.
+      *> Req 028: flag structural problems in input.dat before the
+      *> main load ever touches a record.
+           CALL 'precheck'.
+           CALL 'open-files'.
+           CALL 'read-file'.
 
            PERFORM UNTIL (F-INPUT-STATUS-EOF)
+               ADD 1 TO WS-NB-READ
                EVALUATE (REC-F-INPUT-2)
                     WHEN '01'
-                          CALL 'load-student' SET ADDRESS OF 
-                                              LOAD-STUDENT-START
+                          CALL 'load-student'
                     WHEN '02'
-                          CALL 'load-course' SET ADDRESS OF 
-                                             LOAD-COURSE-START
+                          CALL 'load-course'
+                    WHEN '03'
+                          CALL 'load-class'
+                    WHEN '04'
+                          CALL 'correct-grade'
+                    WHEN '05'
+                          CALL 'load-component'
                     WHEN OTHER
                        DISPLAY 'The record type' SPACE
                        REC-F-INPUT-2 SPACE 'is not managed.'
-                       'Program stop!'
-                       CALL 'close-files' SET ADDRESS OF 
-                                          CLOSE-FILES-START
-                       GO TO 0010-STOP-PRG
+                       SPACE 'Record rejected.'
+                       MOVE SPACES TO REC-F-REJECT
+                       MOVE 'UNKNOWN RECORD TYPE' TO R-REJ-REASON
+                       MOVE REC-F-INPUT-RAW TO R-REJ-RECORD
+                       WRITE REC-F-REJECT
+                       CALL 'test-status'
+                       ADD 1 TO WS-NB-REJECTS
                END-EVALUATE
-               CALL 'read-file' SET ADDRESS OF READ-FILE-START
+               CALL 'read-file'
            END-PERFORM.
 
-           CALL 'close-files' SET ADDRESS OF CLOSE-FILES-START.
-           CALL 'calc-avg' SET ADDRESS OF CALC-AVG-START.
-           CALL 'write-output' SET ADDRESS OF WRITE-OUTPUT-START.
+      *> Req 032: compare who was actually graded against the
+      *> registrar's master enrollment file before the report is
+      *> trusted as final.
+           CALL 'reconcile-enroll'.
+      *> Req 033: a DRYRUN parm-card stops the pipeline here -- every
+      *> load/validation paragraph and the audit report below still
+      *> run, but the averaging/ranking/reporting calls that would
+      *> produce a full output.dat do not.
+      *> close-files (which closes F-OUTPUT along with F-INPUT/F-REJECT)
+      *> has to wait until after write-output finishes writing to
+      *> F-OUTPUT -- it used to run right after the read loop, which
+      *> closed F-OUTPUT before a single record had been written to it.
+           IF NOT WS-IS-DRYRUN
+      *> Req 029: apply any what-if coefficient overrides before the
+      *> official average calculation runs.
+               CALL 'simulate'
+               CALL 'calc-avg'
+               CALL 'sis-extract'
+               CALL 'gpa-history'
+               CALL 'rank-students'
+               CALL 'write-output'
+           END-IF.
+
+           CALL 'close-files'.
+
+      *> Req 023: keep restart.dat current on every successful run, not
+      *> only on a test-status fatal error, so lookup.cbl always has a
+      *> fresh point-in-time snapshot of this run's tables to search.
+           CALL 'checkpoint'.
+
+           PERFORM 0020-AUDIT-REPORT-START THRU 0020-AUDIT-REPORT-END.
 
        0010-STOP-PRG.
            STOP RUN.
+
+      *> End-of-job control-totals and audit report (req 016) -- the
+      *> DISPLAY summary req 005 first added, formalized into a bordered
+      *> block covering every load bucket plus the read/accept/reject
+      *> reconciliation check.
+       0020-AUDIT-REPORT-START.
+           MOVE ALL '=' TO WS-LINE-RAP.
+           DISPLAY WS-LINE-RAP.
+           DISPLAY 'END OF JOB AUDIT REPORT'.
+           DISPLAY WS-LINE-RAP.
+           DISPLAY 'RECORDS READ      :' SPACE WS-NB-READ.
+           DISPLAY 'RECORDS ACCEPTED  :' SPACE WS-NB-ACCEPTED.
+           DISPLAY 'RECORDS REJECTED  :' SPACE WS-NB-REJECTS.
+           DISPLAY '  STUDENTS LOADED :' SPACE WS-NB-STUDENTS.
+           DISPLAY '  COURSES LOADED  :' SPACE WS-NB-COURSES.
+           DISPLAY '  GRADES LOADED   :' SPACE WS-NB-RECORDS.
+           DISPLAY 'PRE-CHECK WARNINGS:' SPACE WS-NB-PRECHECK-WARN.
+           DISPLAY 'GRADED NOT ENROLLED:' SPACE WS-NB-NOT-ENROLLED.
+           DISPLAY 'ENROLLED NOT GRADED:' SPACE WS-NB-NOT-GRADED.
+           IF WS-IS-DRYRUN
+               DISPLAY 'RUN MODE          : DRY-RUN (VALIDATE ONLY)'
+           END-IF.
+           IF WS-NB-READ = WS-NB-ACCEPTED + WS-NB-REJECTS
+               DISPLAY 'RECONCILIATION    : OK'
+           ELSE
+               DISPLAY 'RECONCILIATION    : MISMATCH'
+           END-IF.
+      *> Req 025: flag any course whose enrollment came in over its
+      *> configured room capacity (0 = no limit) on this same
+      *> end-of-job audit report, instead of the room proctor
+      *> discovering it later.
+           PERFORM VARYING WS-IND-CO FROM 1 BY 1
+              UNTIL WS-IND-CO > WS-NB-COURSES
+                   IF WS-COURSE-CAPACITY(WS-IND-CO) > 0 AND
+                      WS-COURSE-ENROLLED(WS-IND-CO) >
+                      WS-COURSE-CAPACITY(WS-IND-CO)
+                       DISPLAY 'OVER CAPACITY     : '
+                               WS-COURSE-NAME(WS-IND-CO) ' ('
+                               WS-COURSE-ENROLLED(WS-IND-CO) '/'
+                               WS-COURSE-CAPACITY(WS-IND-CO) ')'
+                   END-IF
+           END-PERFORM.
+           DISPLAY WS-LINE-RAP.
+       0020-AUDIT-REPORT-END.
+           EXIT.
