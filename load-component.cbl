@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. load-component.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selin.
+           COPY selrej.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdin.
+           COPY fdrej.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-MIN-GRADE      PIC 99V99   VALUE 0.
+       01  WS-MAX-GRADE      PIC 99V99   VALUE 20.
+       01  WS-STAGE-GRADE    PIC 99V99   VALUE 0.
+       01  WS-STAGE-STATUS   PIC X       VALUE 'N'.
+       01  WS-FOUND-CLASS    PIC X       VALUE 'N'.
+       01  WS-SUM-WEIGHTED   PIC 9(3)V99 VALUE 0.
+       01  WS-SUM-WEIGHT     PIC 9V99    VALUE 0.
+       01  WS-REF-STUDENT-OK PIC X       VALUE 'N'.
+       01  WS-REF-COURSE-OK  PIC X       VALUE 'N'.
+
+      *> Req 024: a '05' record adds one weighted grade component
+      *> (midterm/final/homework/...) to a student/course pair, instead
+      *> of loading the whole grade in one shot like a '03' record
+      *> does. The pair's WS-CLASS-GRADE is recomputed as the weighted
+      *> mean of every component seen so far each time one arrives, so
+      *> calc-avg.cbl's coefficient-weighted student average never has
+      *> to know a course's grade came from components instead of a
+      *> single value.
+       PROCEDURE DIVISION.
+       5070-LOAD-COMPONENT-START.
+           MOVE 'N' TO WS-STAGE-STATUS.
+           MOVE 0   TO WS-STAGE-GRADE.
+
+           EVALUATE R-COMP-GRADE
+               WHEN 'INC'
+                   MOVE 'I' TO WS-STAGE-STATUS
+               WHEN 'ABS'
+                   MOVE 'A' TO WS-STAGE-STATUS
+               WHEN OTHER
+                   MOVE R-COMP-GRADE TO WS-STAGE-GRADE
+           END-EVALUATE.
+
+           PERFORM 5076-VERIFY-REFERENTIAL-START
+              THRU 5076-VERIFY-REFERENTIAL-END.
+
+      *> Req 034: same referential-integrity check load-class.cbl
+      *> applies to a '03' record -- a '05' component naming an ID pair
+      *> that never resolves to a loaded student/course would otherwise
+      *> create a brand-new orphaned WS-CLASS-TAB row.
+           IF WS-REF-STUDENT-OK = 'N' OR WS-REF-COURSE-OK = 'N'
+               MOVE SPACES TO REC-F-REJECT
+               MOVE 'UNKNOWN STUDENT/COURSE ID' TO R-REJ-REASON
+               MOVE REC-COMPONENT TO R-REJ-RECORD
+               WRITE REC-F-REJECT
+               CALL 'test-status'
+               ADD 1 TO WS-NB-REJECTS
+           ELSE
+               IF (WS-STAGE-STATUS = 'N' AND
+                   (WS-STAGE-GRADE < WS-MIN-GRADE OR
+                    WS-STAGE-GRADE > WS-MAX-GRADE))
+                  OR R-COMP-WEIGHT = 0
+                  OR R-COMP-WEIGHT > 1
+                   MOVE SPACES TO REC-F-REJECT
+                   MOVE 'INVALID GRADE COMPONENT (GRADE/WEIGHT)' TO
+                        R-REJ-REASON
+                   MOVE REC-COMPONENT TO R-REJ-RECORD
+                   WRITE REC-F-REJECT
+                   CALL 'test-status'
+                   ADD 1 TO WS-NB-REJECTS
+               ELSE
+                   PERFORM 5072-FIND-OR-CREATE-CLASS-START
+                      THRU 5072-FIND-OR-CREATE-CLASS-END
+                   IF WS-CLASS-NB-COMP(IDX-CLASS) >= 5
+                       MOVE SPACES TO REC-F-REJECT
+                       MOVE 'TOO MANY GRADE COMPONENTS (MAX 5)' TO
+                            R-REJ-REASON
+                       MOVE REC-COMPONENT TO R-REJ-RECORD
+                       WRITE REC-F-REJECT
+                       CALL 'test-status'
+                       ADD 1 TO WS-NB-REJECTS
+                   ELSE
+                       SET WS-CLASS-NB-COMP(IDX-CLASS) UP BY 1
+                       SET IDX-COMP TO WS-CLASS-NB-COMP(IDX-CLASS)
+                       MOVE R-COMP-TYPE    TO
+                            WS-COMP-TYPE(IDX-CLASS IDX-COMP)
+                       MOVE WS-STAGE-GRADE TO
+                            WS-COMP-GRADE(IDX-CLASS IDX-COMP)
+                       MOVE WS-STAGE-STATUS TO
+                            WS-COMP-STATUS(IDX-CLASS IDX-COMP)
+                       MOVE R-COMP-WEIGHT  TO
+                            WS-COMP-WEIGHT(IDX-CLASS IDX-COMP)
+      *> Recompute over every stored component, not just this arrival --
+      *> a component's own WS-COMP-STATUS decides whether it counts, so
+      *> the row's grade/status reflect the whole set every time.
+                       PERFORM 5074-RECOMPUTE-GRADE-START
+                          THRU 5074-RECOMPUTE-GRADE-END
+                       ADD 1 TO WS-NB-ACCEPTED
+                   END-IF
+               END-IF
+           END-IF.
+       5070-LOAD-COMPONENT-END.
+           GOBACK.
+
+       5072-FIND-OR-CREATE-CLASS-START.
+           MOVE 'N' TO WS-FOUND-CLASS.
+           SET IDX-CLASS TO 1.
+           SEARCH WS-CLASS-TAB
+               WHEN WS-CLASS-ID1(IDX-CLASS) = R-COMP-KEY1 AND
+                    WS-CLASS-ID2(IDX-CLASS) = R-COMP-KEY2
+                   MOVE 'Y' TO WS-FOUND-CLASS
+           END-SEARCH.
+           IF WS-FOUND-CLASS = 'N'
+               SET WS-NB-RECORDS UP BY 1
+               SET IDX-CLASS TO WS-NB-RECORDS
+               MOVE R-COMP-KEY1 TO WS-CLASS-ID1(IDX-CLASS)
+               MOVE R-COMP-KEY2 TO WS-CLASS-ID2(IDX-CLASS)
+               MOVE 0   TO WS-CLASS-GRADE(IDX-CLASS)
+               MOVE 'N' TO WS-CLASS-STATUS(IDX-CLASS)
+               MOVE 0   TO WS-CLASS-NB-COMP(IDX-CLASS)
+      *> Req 025: a brand-new pair is a brand-new enrollment, same as
+      *> load-class.cbl counts for a '03' record.
+               SET IDX-COURSE TO 1
+               SEARCH WS-COURSE-TAB
+                   WHEN WS-COURSE-ID(IDX-COURSE) = R-COMP-KEY2
+                       ADD 1 TO WS-COURSE-ENROLLED(IDX-COURSE)
+               END-SEARCH
+           END-IF.
+       5072-FIND-OR-CREATE-CLASS-END.
+           EXIT.
+
+       5076-VERIFY-REFERENTIAL-START.
+           MOVE 'N' TO WS-REF-STUDENT-OK.
+           SET IDX-STUDENT TO 1.
+           SEARCH WS-STUDENT-TAB
+               WHEN WS-STUDENT-ID(IDX-STUDENT) = R-COMP-KEY1
+                   MOVE 'Y' TO WS-REF-STUDENT-OK
+           END-SEARCH.
+
+           MOVE 'N' TO WS-REF-COURSE-OK.
+           SET IDX-COURSE TO 1.
+           SEARCH WS-COURSE-TAB
+               WHEN WS-COURSE-ID(IDX-COURSE) = R-COMP-KEY2
+                   MOVE 'Y' TO WS-REF-COURSE-OK
+           END-SEARCH.
+       5076-VERIFY-REFERENTIAL-END.
+           EXIT.
+
+      *> Only a WS-COMP-GRADED component contributes its grade/weight --
+      *> an INC/ABS component's WS-COMP-GRADE is a phantom 0 that must
+      *> never enter the weighted mean ("an absence isn't a zero", same
+      *> invariant tables.cpy documents at the row level). The row ends
+      *> up 'N' as soon as any component has contributed real weight,
+      *> whichever order components arrive in; if every component seen
+      *> so far is INC/ABS, the row carries the latest one's status,
+      *> same as before any component existed.
+       5074-RECOMPUTE-GRADE-START.
+           MOVE 0 TO WS-SUM-WEIGHTED.
+           MOVE 0 TO WS-SUM-WEIGHT.
+           PERFORM VARYING IDX-COMP FROM 1 BY 1
+              UNTIL IDX-COMP > WS-CLASS-NB-COMP(IDX-CLASS)
+                   IF WS-COMP-GRADED(IDX-CLASS IDX-COMP)
+                       COMPUTE WS-SUM-WEIGHTED = WS-SUM-WEIGHTED +
+                           (WS-COMP-GRADE(IDX-CLASS IDX-COMP) *
+                            WS-COMP-WEIGHT(IDX-CLASS IDX-COMP))
+                       ADD WS-COMP-WEIGHT(IDX-CLASS IDX-COMP) TO
+                           WS-SUM-WEIGHT
+                   END-IF
+           END-PERFORM.
+           IF WS-SUM-WEIGHT > 0
+               COMPUTE WS-CLASS-GRADE(IDX-CLASS) ROUNDED =
+                   WS-SUM-WEIGHTED / WS-SUM-WEIGHT
+               MOVE 'N' TO WS-CLASS-STATUS(IDX-CLASS)
+           ELSE
+               MOVE WS-STAGE-STATUS TO WS-CLASS-STATUS(IDX-CLASS)
+           END-IF.
+       5074-RECOMPUTE-GRADE-END.
+           EXIT.
