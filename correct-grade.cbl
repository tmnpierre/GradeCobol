@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. correct-grade.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selin.
+           COPY selrej.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdin.
+           COPY fdrej.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-MIN-GRADE     PIC 99V99 VALUE 0.
+       01  WS-MAX-GRADE     PIC 99V99 VALUE 20.
+       01  WS-STAGE-GRADE   PIC 99V99 VALUE 0.
+       01  WS-STAGE-STATUS  PIC X     VALUE 'N'.
+
+      *> Req 018: maintenance run mode -- a '04' record fixes a grade
+      *> that was already loaded, without a full re-extract/rerun.
+      *> Range-checked and INC/ABS-parsed exactly like load-class.cbl's
+      *> '03' path, then applied via the same linear SEARCH over
+      *> WS-CLASS-TAB load-component.cbl's 5072-FIND-OR-CREATE-CLASS
+      *> uses -- WS-CLASS-TAB is appended in input-file order, not
+      *> sorted by WS-CLASS-ID1/ID2, so SEARCH ALL's binary search isn't
+      *> valid here. promo.cbl calls calc-avg once, after its whole
+      *> read loop (corrections included) finishes, so no separate
+      *> recalc call is needed here -- that one call is already the
+      *> "full recalc" the request asks for.
+       PROCEDURE DIVISION.
+       5060-CORRECT-GRADE-START.
+           MOVE 'N' TO WS-STAGE-STATUS.
+           MOVE 0   TO WS-STAGE-GRADE.
+
+           EVALUATE R-COR-GRADE
+               WHEN 'INC'
+                   MOVE 'I' TO WS-STAGE-STATUS
+               WHEN 'ABS'
+                   MOVE 'A' TO WS-STAGE-STATUS
+               WHEN OTHER
+                   MOVE R-COR-GRADE TO WS-STAGE-GRADE
+           END-EVALUATE.
+
+           IF WS-STAGE-STATUS = 'N' AND
+              (WS-STAGE-GRADE < WS-MIN-GRADE OR
+               WS-STAGE-GRADE > WS-MAX-GRADE)
+               MOVE SPACES TO REC-F-REJECT
+               MOVE 'GRADE OUT OF RANGE (0-20)' TO R-REJ-REASON
+               MOVE REC-CORRECTION TO R-REJ-RECORD
+               WRITE REC-F-REJECT
+               CALL 'test-status'
+               ADD 1 TO WS-NB-REJECTS
+           ELSE
+               SET IDX-CLASS TO 1
+               SEARCH WS-CLASS-TAB
+                   AT END
+                       MOVE SPACES TO REC-F-REJECT
+                       MOVE 'GRADE CORRECTION: PAIR NOT FOUND' TO
+                            R-REJ-REASON
+                       MOVE REC-CORRECTION TO R-REJ-RECORD
+                       WRITE REC-F-REJECT
+                       CALL 'test-status'
+                       ADD 1 TO WS-NB-REJECTS
+                   WHEN WS-CLASS-ID1(IDX-CLASS) = R-COR-KEY1 AND
+                        WS-CLASS-ID2(IDX-CLASS) = R-COR-KEY2
+                       MOVE WS-STAGE-GRADE  TO
+                            WS-CLASS-GRADE(IDX-CLASS)
+                       MOVE WS-STAGE-STATUS TO
+                            WS-CLASS-STATUS(IDX-CLASS)
+                       ADD 1 TO WS-NB-ACCEPTED
+               END-SEARCH
+           END-IF.
+       5060-CORRECT-GRADE-END.
+           GOBACK.
