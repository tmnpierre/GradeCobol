@@ -3,31 +3,94 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-STUDENT-AVG PIC 9(3)V99 VALUE 0.
-       01 WS-COURSE-AVG  PIC 9(3)V99 VALUE 0.
-       01 WS-COURSE-DIV  PIC 99      VALUE 0.
-       01 WS-STUDENT-DIV PIC 99      VALUE 0.
+           COPY tables.
+           COPY workvars.
+
+       01 WS-STUDENT-DIV     PIC 999V9   VALUE 0.
+       01 WS-WEIGHTED-GRADE  PIC 9(5)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        6000-CALC-AVG-START.
            PERFORM VARYING WS-IND-ST FROM 1 BY 1
               UNTIL WS-IND-ST > WS-NB-STUDENTS
                   SET WS-ID1 TO WS-STUDENT-ID(WS-IND-ST)
+                  MOVE 0 TO WS-STUDENT-AVG(WS-ID1)
+                  MOVE 0 TO WS-STUDENT-DIV
                   PERFORM VARYING WS-IND-CL FROM 1 BY 1
                      UNTIL WS-IND-CL > WS-NB-RECORDS
-                        OR WS-CLASS-ID1(WS-IND-CL) NOT EQUAL WS-ID1
+                          IF WS-CLASS-ID1(WS-IND-CL) = WS-ID1 AND
+                             WS-CLASS-GRADED(WS-IND-CL)
                              PERFORM 5080-PREP-C-AVG-START
                                 THRU 5085-PREP-C-AVG-END
-                     END-PERFORM
-                  COMPUTE WS-STUDENT-AVG(WS-ID1) ROUNDED =
-                            WS-STUDENT-AVG(WS-ID1) / WS-STUDENT-DIV
+                          END-IF
+                  END-PERFORM
+                  IF WS-STUDENT-DIV > 0
+                     COMPUTE WS-STUDENT-AVG(WS-ID1) ROUNDED =
+                               WS-STUDENT-AVG(WS-ID1) / WS-STUDENT-DIV
+                  END-IF
+                  IF WS-STUDENT-AVG(WS-ID1) >= WS-PASS-MARK
+                     MOVE 'PROMU'    TO WS-STUDENT-STATUS(WS-ID1)
+                  ELSE
+                     MOVE 'REDOUBLE' TO WS-STUDENT-STATUS(WS-ID1)
+                  END-IF
+                  EVALUATE TRUE
+                     WHEN WS-STUDENT-AVG(WS-ID1) >= 16
+                        MOVE 'TB' TO WS-STUDENT-MENTION(WS-ID1)
+                     WHEN WS-STUDENT-AVG(WS-ID1) >= 14
+                        MOVE 'B'  TO WS-STUDENT-MENTION(WS-ID1)
+                     WHEN WS-STUDENT-AVG(WS-ID1) >= 12
+                        MOVE 'AB' TO WS-STUDENT-MENTION(WS-ID1)
+                     WHEN WS-STUDENT-AVG(WS-ID1) >= 10
+                        MOVE 'P'  TO WS-STUDENT-MENTION(WS-ID1)
+                     WHEN OTHER
+                        MOVE 'F'  TO WS-STUDENT-MENTION(WS-ID1)
+                  END-EVALUATE
            END-PERFORM.
 
            PERFORM VARYING WS-IND-CO FROM 1 BY 1
               UNTIL WS-IND-CO > WS-NB-COURSES
-                 COMPUTE WS-COURSE-AVG(WS-IND-CO) ROUNDED =
-                            WS-COURSE-AVG(WS-IND-CO) /
-                            WS-COURSE-DIV(WS-IND-CO)
+                 IF WS-COURSE-DIV(WS-IND-CO) > 0
+                    COMPUTE WS-COURSE-AVG(WS-IND-CO) ROUNDED =
+                               WS-COURSE-AVG(WS-IND-CO) /
+                               WS-COURSE-DIV(WS-IND-CO)
+                    COMPUTE WS-COURSE-PASS-RATE(WS-IND-CO) ROUNDED =
+                               WS-COURSE-NB-PASS(WS-IND-CO) * 100 /
+                               WS-COURSE-DIV(WS-IND-CO)
+                 END-IF
            END-PERFORM.
        6000-CALC-AVG-END.
            GOBACK.
+
+       5080-PREP-C-AVG-START.
+           SET WS-ID2 TO WS-CLASS-ID2(WS-IND-CL).
+           SET IDX-COURSE TO 1.
+           SEARCH WS-COURSE-TAB
+               WHEN WS-COURSE-ID(IDX-COURSE) = WS-ID2
+      *> Weight the student's overall average by the course's
+      *> coefficient -- a coef-3 core class counts 3x a coef-1
+      *> elective -- while the course-wide average stays a plain
+      *> mean of the grades students got in that one course.
+                   COMPUTE WS-WEIGHTED-GRADE =
+                       WS-CLASS-GRADE(WS-IND-CL) *
+                       WS-COURSE-COEF(IDX-COURSE)
+                   ADD WS-WEIGHTED-GRADE TO WS-STUDENT-AVG(WS-ID1)
+                   ADD WS-COURSE-COEF(IDX-COURSE) TO WS-STUDENT-DIV
+                   ADD WS-CLASS-GRADE(WS-IND-CL)
+                       TO WS-COURSE-AVG(IDX-COURSE)
+                   ADD 1 TO WS-COURSE-DIV(IDX-COURSE)
+                   IF WS-CLASS-GRADE(WS-IND-CL) <
+                      WS-COURSE-MIN(IDX-COURSE)
+                      MOVE WS-CLASS-GRADE(WS-IND-CL)
+                          TO WS-COURSE-MIN(IDX-COURSE)
+                   END-IF
+                   IF WS-CLASS-GRADE(WS-IND-CL) >
+                      WS-COURSE-MAX(IDX-COURSE)
+                      MOVE WS-CLASS-GRADE(WS-IND-CL)
+                          TO WS-COURSE-MAX(IDX-COURSE)
+                   END-IF
+                   IF WS-CLASS-GRADE(WS-IND-CL) >= WS-PASS-MARK
+                      ADD 1 TO WS-COURSE-NB-PASS(IDX-COURSE)
+                   END-IF
+           END-SEARCH.
+       5085-PREP-C-AVG-END.
+           EXIT.
