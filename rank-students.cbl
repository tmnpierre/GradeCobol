@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rank-students.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-IND-ST2   PIC 999 VALUE 0.
+       01  WS-SWAPPED   PIC 9   VALUE 0.
+
+       01  WS-TEMP-ROW.
+           03 WS-TEMP-ID       PIC 999.
+           03 WS-TEMP-NAME     PIC X(13).
+           03 WS-TEMP-AGE      PIC 99.
+           03 WS-TEMP-AVG      PIC 999V99.
+           03 WS-TEMP-STATUS   PIC X(8).
+           03 WS-TEMP-MENTION  PIC X(2).
+           03 WS-TEMP-CUM-GPA  PIC 999V99.
+
+       PROCEDURE DIVISION.
+       6500-RANK-STUDENTS-START.
+           MOVE 1 TO WS-SWAPPED.
+           PERFORM UNTIL WS-SWAPPED = 0
+               MOVE 0 TO WS-SWAPPED
+               PERFORM VARYING WS-IND-ST FROM 1 BY 1
+                  UNTIL WS-IND-ST >= WS-NB-STUDENTS
+                       ADD 1 TO WS-IND-ST GIVING WS-IND-ST2
+                       IF WS-STUDENT-AVG(WS-IND-ST) <
+                          WS-STUDENT-AVG(WS-IND-ST2)
+                           PERFORM 6510-SWAP-ROWS-START
+                              THRU 6510-SWAP-ROWS-END
+                           MOVE 1 TO WS-SWAPPED
+                       END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           PERFORM 6520-ASSIGN-RANKS-START
+              THRU 6520-ASSIGN-RANKS-END.
+       6500-RANK-STUDENTS-END.
+           GOBACK.
+
+       6510-SWAP-ROWS-START.
+           MOVE WS-STUDENT-ID(WS-IND-ST)       TO WS-TEMP-ID.
+           MOVE WS-STUDENT-NAME(WS-IND-ST)     TO WS-TEMP-NAME.
+           MOVE WS-STUDENT-AGE(WS-IND-ST)      TO WS-TEMP-AGE.
+           MOVE WS-STUDENT-AVG(WS-IND-ST)      TO WS-TEMP-AVG.
+           MOVE WS-STUDENT-STATUS(WS-IND-ST)   TO WS-TEMP-STATUS.
+           MOVE WS-STUDENT-MENTION(WS-IND-ST)  TO WS-TEMP-MENTION.
+           MOVE WS-STUDENT-CUM-GPA(WS-IND-ST)  TO WS-TEMP-CUM-GPA.
+
+           MOVE WS-STUDENT-ID(WS-IND-ST2)      TO
+                WS-STUDENT-ID(WS-IND-ST).
+           MOVE WS-STUDENT-NAME(WS-IND-ST2)    TO
+                WS-STUDENT-NAME(WS-IND-ST).
+           MOVE WS-STUDENT-AGE(WS-IND-ST2)     TO
+                WS-STUDENT-AGE(WS-IND-ST).
+           MOVE WS-STUDENT-AVG(WS-IND-ST2)     TO
+                WS-STUDENT-AVG(WS-IND-ST).
+           MOVE WS-STUDENT-STATUS(WS-IND-ST2)  TO
+                WS-STUDENT-STATUS(WS-IND-ST).
+           MOVE WS-STUDENT-MENTION(WS-IND-ST2) TO
+                WS-STUDENT-MENTION(WS-IND-ST).
+           MOVE WS-STUDENT-CUM-GPA(WS-IND-ST2) TO
+                WS-STUDENT-CUM-GPA(WS-IND-ST).
+
+           MOVE WS-TEMP-ID      TO WS-STUDENT-ID(WS-IND-ST2).
+           MOVE WS-TEMP-NAME    TO WS-STUDENT-NAME(WS-IND-ST2).
+           MOVE WS-TEMP-AGE     TO WS-STUDENT-AGE(WS-IND-ST2).
+           MOVE WS-TEMP-AVG     TO WS-STUDENT-AVG(WS-IND-ST2).
+           MOVE WS-TEMP-STATUS  TO WS-STUDENT-STATUS(WS-IND-ST2).
+           MOVE WS-TEMP-MENTION TO WS-STUDENT-MENTION(WS-IND-ST2).
+           MOVE WS-TEMP-CUM-GPA TO WS-STUDENT-CUM-GPA(WS-IND-ST2).
+       6510-SWAP-ROWS-END.
+           EXIT.
+
+       6520-ASSIGN-RANKS-START.
+           IF WS-NB-STUDENTS > 0
+               MOVE 1 TO WS-STUDENT-RANK(1)
+               PERFORM VARYING WS-IND-ST FROM 2 BY 1
+                  UNTIL WS-IND-ST > WS-NB-STUDENTS
+                       SUBTRACT 1 FROM WS-IND-ST GIVING WS-IND-ST2
+                       IF WS-STUDENT-AVG(WS-IND-ST) =
+                          WS-STUDENT-AVG(WS-IND-ST2)
+                           MOVE WS-STUDENT-RANK(WS-IND-ST2)
+                                TO WS-STUDENT-RANK(WS-IND-ST)
+                       ELSE
+                           MOVE WS-IND-ST TO WS-STUDENT-RANK(WS-IND-ST)
+                       END-IF
+               END-PERFORM
+           END-IF.
+       6520-ASSIGN-RANKS-END.
+           EXIT.
