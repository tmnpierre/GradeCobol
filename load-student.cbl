@@ -1,24 +1,59 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. load-student.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selin.
+           COPY selrej.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY fdin.
+           COPY fdrej.
+
        WORKING-STORAGE SECTION.
-       01  WS-STUDENTS.
-           03  WS-NB-STUDENTS PIC 99 VALUE 0 .
-           03  WS-STUDENT-TAB  OCCURS 1 TO 99
-                               DEPENDING WS-NB-STUDENTS
-                               INDEXED BY IDX-STUDENT.
-              05 WS-STUDENT-ID       PIC 99.
-              05 WS-STUDENT-NAME     PIC X(13).
-              05 WS-STUDENT-AGE      PIC 99.
-              05 WS-STUDENT-AVG      PIC 999V99.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-MIN-AGE       PIC 99 VALUE 05.
+       01  WS-MAX-AGE       PIC 99 VALUE 25.
 
        PROCEDURE DIVISION.
        5000-LOAD-STUDENT-START.
-           SET WS-NB-STUDENTS UP BY 1.
-           STRING WS-NB-STUDENTS R-NAME R-AGE
-           DELIMITED BY SIZE
-           INTO WS-STUDENT-TAB(WS-NB-STUDENTS).
-           MOVE WS-NB-STUDENTS TO WS-ID1.
+           SET IDX-STUDENT TO 1.
+           SEARCH WS-STUDENT-TAB
+               AT END
+                   PERFORM 5010-VALIDATE-AND-ADD-START
+                      THRU 5010-VALIDATE-AND-ADD-END
+               WHEN WS-STUDENT-NAME(IDX-STUDENT) = R-NAME
+                   MOVE WS-STUDENT-ID(IDX-STUDENT) TO WS-ID1
+                   MOVE SPACES TO REC-F-REJECT
+                   MOVE 'DUPLICATE STUDENT' TO R-REJ-REASON
+                   MOVE REC-STUDENT TO R-REJ-RECORD
+                   WRITE REC-F-REJECT
+                   CALL 'test-status'
+                   ADD 1 TO WS-NB-REJECTS
+           END-SEARCH.
        5000-LOAD-STUDENT-END.
            GOBACK.
+
+       5010-VALIDATE-AND-ADD-START.
+           IF R-AGE < WS-MIN-AGE OR R-AGE > WS-MAX-AGE
+               MOVE SPACES TO REC-F-REJECT
+               MOVE 'AGE OUT OF RANGE (5-25)' TO R-REJ-REASON
+               MOVE REC-STUDENT TO R-REJ-RECORD
+               WRITE REC-F-REJECT
+               CALL 'test-status'
+               ADD 1 TO WS-NB-REJECTS
+           ELSE
+               SET WS-NB-STUDENTS UP BY 1
+               MOVE WS-NB-STUDENTS TO WS-STUDENT-ID(WS-NB-STUDENTS)
+               MOVE R-NAME          TO WS-STUDENT-NAME(WS-NB-STUDENTS)
+               MOVE R-AGE           TO WS-STUDENT-AGE(WS-NB-STUDENTS)
+               MOVE WS-NB-STUDENTS  TO WS-ID1
+               ADD 1 TO WS-NB-ACCEPTED
+           END-IF.
+       5010-VALIDATE-AND-ADD-END.
+           EXIT.
