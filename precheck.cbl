@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. precheck.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selin.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdin.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY workvars.
+
+       01  WS-PRECHECK-LINE  PIC X(60) VALUE ALL '-'.
+
+      *> Req 028: a first pass over F-INPUT, ahead of the main load,
+      *> that flags structural problems in the source extract -- a
+      *> name about to truncate against R-LASTNAME/R-FIRSTNAME's fixed
+      *> width, a non-numeric course coefficient, a blank student/
+      *> course key -- so they show up before 5000-LOAD-STUDENT-START/
+      *> 5020-LOAD-COURSE-START ever touch the record, instead of
+      *> surfacing later as a side effect of whatever downstream
+      *> computation happens to trip over them. Own self-contained
+      *> OPEN/READ/CLOSE cycle on F-INPUT (checkpoint.cbl's established
+      *> pattern) so this can run before open-files.cbl opens F-INPUT
+      *> for the real load pass.
+       PROCEDURE DIVISION.
+       1500-PRECHECK-START.
+           MOVE 0 TO WS-NB-PRECHECK-WARN.
+           DISPLAY WS-PRECHECK-LINE.
+           DISPLAY 'DATA QUALITY PRE-CHECK'.
+           DISPLAY WS-PRECHECK-LINE.
+
+           OPEN INPUT F-INPUT.
+           IF NOT F-INPUT-STATUS-OK
+               GO TO 1500-PRECHECK-END
+           END-IF.
+
+           PERFORM UNTIL F-INPUT-STATUS-EOF
+               READ F-INPUT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1510-PRECHECK-RECORD-START
+                          THRU 1510-PRECHECK-RECORD-END
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-INPUT.
+
+           IF WS-NB-PRECHECK-WARN = 0
+               DISPLAY 'NO DATA QUALITY ISSUES FOUND'
+           ELSE
+               DISPLAY 'TOTAL WARNINGS:' SPACE WS-NB-PRECHECK-WARN
+           END-IF.
+           DISPLAY WS-PRECHECK-LINE.
+       1500-PRECHECK-END.
+           GOBACK.
+
+       1510-PRECHECK-RECORD-START.
+           EVALUATE REC-F-INPUT-2
+               WHEN '01'
+                   IF R-S-KEY IS NOT NUMERIC OR R-S-KEY = 0
+                       DISPLAY '  BLANK/INVALID STUDENT KEY'
+                       ADD 1 TO WS-NB-PRECHECK-WARN
+                   END-IF
+                   IF R-LASTNAME(7:1) NOT = SPACE OR
+                      R-FIRSTNAME(6:1) NOT = SPACE
+                       DISPLAY '  STUDENT ' R-S-KEY
+                               ' NAME MAY BE TRUNCATED: ' R-NAME
+                       ADD 1 TO WS-NB-PRECHECK-WARN
+                   END-IF
+               WHEN '02'
+                   IF R-C-KEY IS NOT NUMERIC OR R-C-KEY = 0
+                       DISPLAY '  BLANK/INVALID COURSE KEY'
+                       ADD 1 TO WS-NB-PRECHECK-WARN
+                   END-IF
+                   IF R-COEF IS NOT NUMERIC
+                       DISPLAY '  COURSE ' R-C-KEY
+                               ' NON-NUMERIC COEFFICIENT: ' R-COEF
+                       ADD 1 TO WS-NB-PRECHECK-WARN
+                   END-IF
+           END-EVALUATE.
+       1510-PRECHECK-RECORD-END.
+           EXIT.
