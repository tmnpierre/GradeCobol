@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sis-extract.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selsis.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdsis.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-SIS-LINE.
+           03 WS-SL-ID            PIC 999.
+           03 FILLER              PIC X    VALUE SPACE.
+           03 WS-SL-NAME          PIC X(13).
+           03 FILLER              PIC X    VALUE SPACE.
+           03 WS-SL-AGE           PIC 99.
+           03 FILLER              PIC X    VALUE SPACE.
+           03 WS-SL-AVG           PIC Z9,99.
+           03 FILLER              PIC X    VALUE SPACE.
+           03 WS-SL-STATUS        PIC X(8).
+
+      *> Req 019: fixed-width extract of the final per-student averages
+      *> and pass/fail decisions for the campus SIS nightly import,
+      *> kept separate from the human-readable write-output.cbl report.
+      *> Opens/writes/closes F-SIS entirely within this one call (same
+      *> self-contained lifecycle as checkpoint.cbl) rather than folding
+      *> F-SIS into open-files.cbl/close-files.cbl, since promo.cbl
+      *> already closes F-OUTPUT/F-REJECT via close-files before
+      *> calc-avg runs -- a file this extract needs open only runs
+      *> after that point.
+       PROCEDURE DIVISION.
+       6100-EXTRACT-SIS-START.
+           OPEN OUTPUT F-SIS.
+           IF NOT F-SIS-STATUS-OK
+               CALL 'test-status'
+           END-IF.
+
+           PERFORM VARYING WS-IND-ST FROM 1 BY 1
+              UNTIL WS-IND-ST > WS-NB-STUDENTS
+                   MOVE WS-STUDENT-ID(WS-IND-ST)     TO WS-SL-ID
+                   MOVE WS-STUDENT-NAME(WS-IND-ST)   TO WS-SL-NAME
+                   MOVE WS-STUDENT-AGE(WS-IND-ST)    TO WS-SL-AGE
+                   MOVE WS-STUDENT-AVG(WS-IND-ST)    TO WS-SL-AVG
+                   MOVE WS-STUDENT-STATUS(WS-IND-ST) TO WS-SL-STATUS
+                   MOVE SPACES TO REC-F-SIS
+                   MOVE WS-SIS-LINE TO REC-F-SIS
+                   WRITE REC-F-SIS
+           END-PERFORM.
+
+           CLOSE F-SIS.
+           IF NOT F-SIS-STATUS-OK
+               CALL 'test-status'
+           END-IF.
+       6100-EXTRACT-SIS-END.
+           GOBACK.
