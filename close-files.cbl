@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. close-files.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selin.
+           COPY selout.
+           COPY selrej.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdin.
+           COPY fdout.
+           COPY fdrej.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+
+       PROCEDURE DIVISION.
+       8000-CLOSE-FILES-START.
+           CLOSE F-INPUT.
+           IF NOT F-INPUT-STATUS-OK
+               CALL 'test-status'
+           END-IF.
+
+           CLOSE F-OUTPUT.
+           IF NOT F-OUTPUT-STATUS-OK
+               CALL 'test-status'
+           END-IF.
+
+           CLOSE F-REJECT.
+           IF NOT F-REJECT-STATUS-OK
+               CALL 'test-status'
+           END-IF.
+       8000-CLOSE-FILES-END.
+           GOBACK.
