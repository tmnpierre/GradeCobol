@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. simulate.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selsimul.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdsimul.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+      *> Req 029: what-if / simulation mode. An optional F-SIMUL file
+      *> of WS-COURSE-ID/coefficient override pairs, applied to
+      *> WS-COURSE-TAB right after the load phase (promo.cbl calls
+      *> this after 'close-files', before 'calc-avg') so a department
+      *> head can see what an average would look like under a
+      *> different coefficient without touching input.dat. Own
+      *> self-contained OPEN/READ/CLOSE cycle (checkpoint.cbl's
+      *> established pattern) since no other module needs F-SIMUL;
+      *> status 35 on the OPEN just means no override file was
+      *> supplied this run, so nothing to simulate.
+       PROCEDURE DIVISION.
+       6300-SIMULATE-START.
+           OPEN INPUT F-SIMUL.
+           IF F-SIMUL-STATUS-NOFILE
+               GO TO 6300-SIMULATE-END
+           END-IF.
+           IF NOT F-SIMUL-STATUS-OK
+               GO TO 6300-SIMULATE-END
+           END-IF.
+
+           PERFORM UNTIL F-SIMUL-STATUS-EOF
+               READ F-SIMUL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 6310-APPLY-OVERRIDE-START
+                          THRU 6310-APPLY-OVERRIDE-END
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-SIMUL.
+       6300-SIMULATE-END.
+           GOBACK.
+
+       6310-APPLY-OVERRIDE-START.
+           SET IDX-COURSE TO 1.
+           SEARCH WS-COURSE-TAB
+               WHEN WS-COURSE-ID(IDX-COURSE) = R-SIM-COURSE-ID
+                   MOVE R-SIM-COEF TO WS-COURSE-COEF(IDX-COURSE)
+                   MOVE 'Y' TO WS-SIMULATION-MODE
+           END-SEARCH.
+       6310-APPLY-OVERRIDE-END.
+           EXIT.
