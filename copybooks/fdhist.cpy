@@ -0,0 +1,7 @@
+      *> Req 022: FD + record layout for F-HISTORY. Not EXTERNAL -- only
+      *> gpa-history.cbl opens, reads, writes and closes this file.
+       FD  F-HISTORY
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-HISTORY          PIC X(200).
