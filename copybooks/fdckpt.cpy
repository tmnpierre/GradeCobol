@@ -0,0 +1,9 @@
+      *> Shared FD + record layout for F-CHECKPOINT. One line per
+      *> student/course/class row, tagged with the same '01'/'02'/'03'
+      *> record type codes as F-INPUT so the dump reads like a snapshot
+      *> of the input that had been accepted so far.
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-CHECKPOINT       PIC X(200).
