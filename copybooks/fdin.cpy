@@ -0,0 +1,70 @@
+      *> Shared FD + record layouts for F-INPUT. EXTERNAL so every
+      *> module that opens, reads or loads from F-INPUT sees the same
+      *> record buffer promo.cbl reads into.
+       FD  F-INPUT
+           RECORD CONTAINS 2 TO 1000 CHARACTERS
+           RECORDING MODE IS V
+           IS EXTERNAL.
+
+       01  REC-F-INPUT-2       PIC 9(02).
+
+      *> Raw byte image of whatever record was just read, for logging
+      *> to F-REJECT when the record type isn't one we recognize.
+       01  REC-F-INPUT-RAW     PIC X(200).
+
+      *> Keys widened from 2 to 3 digits (req 008) so a combined,
+      *> multi-section run isn't stuck at 99 distinct students or
+      *> courses -- see the WS-STUDENT-ID/WS-COURSE-ID/WS-CLASS-ID1/
+      *> WS-CLASS-ID2 width note in tables.cpy.
+      *> Every 01-level below implicitly REDEFINES the same F-INPUT
+      *> buffer REC-F-INPUT-2 does (multiple 01s under one FD share
+      *> byte 1, they don't concatenate), so each starts with its own
+      *> 2-byte FILLER over the record-type code REC-F-INPUT-2 already
+      *> read, putting the type's real fields at the correct offset.
+       01  REC-STUDENT.
+           03 FILLER           PIC 9(02).
+           03 R-S-KEY          PIC 9(03).
+           03 R-LASTNAME       PIC X(07).
+           03 R-FIRSTNAME      PIC X(06).
+           03 R-AGE            PIC 9(02).
+           66 R-NAME RENAMES R-LASTNAME THRU R-FIRSTNAME.
+
+       01  REC-COURSE.
+           03 FILLER           PIC 9(02).
+           03 R-C-KEY          PIC 9(03).
+           03 R-LABEL          PIC X(21).
+           03 R-COEF           PIC X(3).
+           03 R-GRADE          PIC X(5).
+      *> Req 025: room capacity for this course (0/spaces = no limit
+      *> configured); load-course.cbl copies it straight into
+      *> WS-COURSE-CAPACITY.
+           03 R-CAPACITY       PIC 9(03).
+      *> Req 026: instructor assigned to this course, for the
+      *> by-teacher rollup on the printed report (write-output.cbl).
+           03 R-TEACHER        PIC X(13).
+
+       01  REC-CLASS.
+           03 FILLER           PIC 9(02).
+           03 R-CL-KEY1        PIC 9(03).
+           03 R-CL-KEY2        PIC 9(03).
+           03 R-CL-GRADE       PIC X(5).
+
+      *> Req 018: a '04' maintenance record carries the same shape as a
+      *> '03' class record -- it identifies the WS-CLASS-ID1/ID2 pair to
+      *> correct and the replacement grade (numeric or INC/ABS).
+       01  REC-CORRECTION.
+           03 FILLER           PIC 9(02).
+           03 R-COR-KEY1       PIC 9(03).
+           03 R-COR-KEY2       PIC 9(03).
+           03 R-COR-GRADE      PIC X(5).
+
+      *> Req 024: a '05' record carries one weighted grade component
+      *> (e.g. midterm/final/homework) for a student/course pair,
+      *> instead of the single whole grade a '03' record carries.
+       01  REC-COMPONENT.
+           03 FILLER           PIC 9(02).
+           03 R-COMP-KEY1      PIC 9(03).
+           03 R-COMP-KEY2      PIC 9(03).
+           03 R-COMP-TYPE      PIC X(4).
+           03 R-COMP-GRADE     PIC X(5).
+           03 R-COMP-WEIGHT    PIC 9V99.
