@@ -0,0 +1,79 @@
+      *> Shared file-status fields for F-INPUT, F-OUTPUT and F-REJECT.
+      *> EXTERNAL so open-files/read-file/write-output/close-files/
+      *> test-status all test and set the same status promo.cbl sees.
+      *> All default to '00' (rather than SPACE) so a module that
+      *> tests status before F-OUTPUT/F-REJECT is opened (e.g. while
+      *> the load phase is still reading F-INPUT) doesn't see a false
+      *> failure.
+       01  F-INPUT-STATUS        PIC X(02)   VALUE '00' EXTERNAL.
+           88 F-INPUT-STATUS-OK     VALUE '00'.
+           88 F-INPUT-STATUS-EOF    VALUE '10'.
+
+       01  F-OUTPUT-STATUS       PIC X(02)   VALUE '00' EXTERNAL.
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
+           88 F-OUTPUT-STATUS-EOF   VALUE '10'.
+
+       01  F-REJECT-STATUS       PIC X(02)   VALUE '00' EXTERNAL.
+           88 F-REJECT-STATUS-OK    VALUE '00'.
+           88 F-REJECT-STATUS-EOF   VALUE '10'.
+
+      *> Req 019: SIS extract feed -- opened/written/closed entirely
+      *> inside sis-extract.cbl, but the status is EXTERNAL so
+      *> test-status.cbl can guard it the same fatal way as F-OUTPUT/
+      *> F-REJECT.
+       01  F-SIS-STATUS          PIC X(02)   VALUE '00' EXTERNAL.
+           88 F-SIS-STATUS-OK       VALUE '00'.
+           88 F-SIS-STATUS-EOF      VALUE '10'.
+
+      *> Req 022: year-over-year GPA history file -- read (if present)
+      *> then appended to by gpa-history.cbl. Status 35 on the initial
+      *> OPEN INPUT just means "no history yet", handled locally there
+      *> the same way F-PARM's absence is handled in initialize.cbl.
+       01  WS-FILE-HISTORY-NAME  PIC X(50)   VALUE 'history.dat'
+                                  EXTERNAL.
+       01  F-HISTORY-STATUS      PIC X(02)   VALUE '00' EXTERNAL.
+           88 F-HISTORY-STATUS-OK    VALUE '00'.
+           88 F-HISTORY-STATUS-EOF   VALUE '10'.
+           88 F-HISTORY-STATUS-NOFILE VALUE '35'.
+
+      *> File names behind F-INPUT/F-OUTPUT/F-REJECT's ASSIGN TO clauses
+      *> (selin.cpy/selout.cpy/selrej.cpy) -- EXTERNAL so every module
+      *> that opens one of those files picks up whatever name
+      *> initialize.cbl resolved from the SYSIN-style parameter card
+      *> (see 1000-INITIALIZE-START), or the hardcoded default below if
+      *> no override card was supplied.
+       01  WS-FILE-INPUT-NAME    PIC X(50)   VALUE 'input.dat' EXTERNAL.
+       01  WS-FILE-OUTPUT-NAME   PIC X(50)   VALUE 'output.dat' EXTERNAL.
+       01  WS-FILE-REJECT-NAME   PIC X(50)   VALUE 'reject.dat' EXTERNAL.
+       01  WS-FILE-SIS-NAME      PIC X(50)   VALUE 'sis.dat' EXTERNAL.
+
+      *> Req 017: restart file test-status.cbl checkpoints the shared
+      *> tables to on a fatal file-status error, so a rerun has
+      *> something to pick up from.
+       01  WS-FILE-CHECKPOINT-NAME PIC X(50) VALUE 'restart.dat'
+                                    EXTERNAL.
+       01  F-CHECKPOINT-STATUS    PIC X(02)   VALUE '00' EXTERNAL.
+           88 F-CHECKPOINT-STATUS-OK   VALUE '00'.
+           88 F-CHECKPOINT-STATUS-EOF  VALUE '10'.
+
+      *> Req 029: optional what-if coefficient-override file read by
+      *> simulate.cbl. Status 35 on the OPEN INPUT just means "no
+      *> simulation requested this run", handled locally there the
+      *> same way F-HISTORY's absence is handled in gpa-history.cbl.
+       01  WS-FILE-SIMUL-NAME     PIC X(50)   VALUE 'simul.dat'
+                                   EXTERNAL.
+       01  F-SIMUL-STATUS         PIC X(02)   VALUE '00' EXTERNAL.
+           88 F-SIMUL-STATUS-OK      VALUE '00'.
+           88 F-SIMUL-STATUS-EOF     VALUE '10'.
+           88 F-SIMUL-STATUS-NOFILE  VALUE '35'.
+
+      *> Req 032: optional registrar master-enrollment file read by
+      *> reconcile-enroll.cbl. Status 35 on the OPEN INPUT just means
+      *> "no master file supplied this run", handled locally there the
+      *> same way F-SIMUL's absence is handled in simulate.cbl.
+       01  WS-FILE-ENROLL-NAME    PIC X(50)   VALUE 'enroll.dat'
+                                   EXTERNAL.
+       01  F-ENROLL-STATUS        PIC X(02)   VALUE '00' EXTERNAL.
+           88 F-ENROLL-STATUS-OK     VALUE '00'.
+           88 F-ENROLL-STATUS-EOF    VALUE '10'.
+           88 F-ENROLL-STATUS-NOFILE VALUE '35'.
