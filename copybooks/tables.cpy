@@ -0,0 +1,97 @@
+      *> Shared student/course/class tables. EXTERNAL so load-student,
+      *> load-course, load-class, calc-avg and write-output all see the
+      *> rows promo.cbl's load paragraphs built up.
+      *>
+      *> Bounds raised (req 008) for combined multi-section runs: the
+      *> old OCCURS 1 TO 99 (students/courses) / 1 TO 999 (class rows)
+      *> were tight once several sections' input.dat extracts get
+      *> merged for year-end reporting. WS-STUDENT-ID/WS-COURSE-ID and
+      *> the WS-CLASS-ID1/WS-CLASS-ID2 keys that reference them widened
+      *> from 2 to 3 digits to match (see R-S-KEY/R-C-KEY/R-CL-KEY1/
+      *> R-CL-KEY2 in fdin.cpy) -- the old 2-digit keys, not the OCCURS
+      *> clause itself, were the real ceiling on distinct students or
+      *> courses in one run.
+       01  WS-COURSES EXTERNAL.
+           03  WS-NB-COURSES          PIC 999 VALUE 0.
+           03  WS-COURSE-TAB  OCCURS 1 TO 999
+                              DEPENDING WS-NB-COURSES
+                              INDEXED BY IDX-COURSE.
+              05 WS-COURSE-ID       PIC 999.
+              05 WS-COURSE-NAME     PIC X(21).
+              05 WS-COURSE-COEF     PIC 9V9.
+              05 WS-COURSE-AVG      PIC 9(3)V99   VALUE 0.
+              05 WS-COURSE-DIV      PIC 999       VALUE 0.
+              05 WS-COURSE-MIN      PIC 99V99     VALUE 0.
+              05 WS-COURSE-MAX      PIC 99V99     VALUE 0.
+              05 WS-COURSE-NB-PASS  PIC 999       VALUE 0.
+              05 WS-COURSE-PASS-RATE PIC 999V99   VALUE 0.
+      *> Req 025: room-capacity enrollment check. WS-COURSE-CAPACITY is
+      *> loaded from the course record's capacity field (0 = no limit
+      *> configured); WS-COURSE-ENROLLED is incremented by
+      *> load-class.cbl as each '03' class record for this course is
+      *> accepted, so an over-capacity course shows up on the
+      *> end-of-job audit report instead of waiting for the room
+      *> proctor to notice.
+              05 WS-COURSE-CAPACITY PIC 999       VALUE 0.
+              05 WS-COURSE-ENROLLED PIC 999       VALUE 0.
+      *> Req 026: instructor assigned to this course, so course
+      *> averages can be rolled up by teacher for faculty reviews.
+              05 WS-COURSE-TEACHER  PIC X(13)     VALUE SPACES.
+
+       01  WS-STUDENTS EXTERNAL.
+           03  WS-NB-STUDENTS  PIC 999 VALUE 0.
+           03  WS-STUDENT-TAB  OCCURS 1 TO 999
+                             DEPENDING WS-NB-STUDENTS
+                             INDEXED BY IDX-STUDENT.
+              05 WS-STUDENT-ID       PIC 999.
+              05 WS-STUDENT-NAME     PIC X(13).
+              05 WS-STUDENT-AGE      PIC 99.
+              05 WS-STUDENT-AVG      PIC 999V99.
+              05 WS-STUDENT-STATUS   PIC X(8).
+              05 WS-STUDENT-MENTION  PIC X(2).
+              05 WS-STUDENT-RANK     PIC 999.
+      *> Req 022: multi-year GPA trend -- mean of every term's final
+      *> average on file in F-HISTORY (gpa-history.cbl) plus this run's,
+      *> rebuilt fresh every run since, like the rest of this table, it
+      *> doesn't survive across CALLs on its own.
+              05 WS-STUDENT-CUM-GPA  PIC 999V99   VALUE 0.
+
+       01  WS-CLASS EXTERNAL.
+           03  WS-NB-RECORDS PIC 9(4) VALUE 0.
+           03  WS-CLASS-TAB  OCCURS 1 TO 9999
+                             DEPENDING   WS-NB-RECORDS
+                             INDEXED BY IDX-CLASS.
+              05 WS-CLASS-ID1   PIC 999.
+              05 WS-CLASS-ID2   PIC 999.
+              05 WS-CLASS-GRADE PIC 99V99.
+      *> Req 015: a class row can carry an incomplete/absent grade
+      *> code instead of a numeric mark. WS-CLASS-GRADE stays 0 for
+      *> those rows and calc-avg.cbl excludes them from every average/
+      *> min/max/pass-rate divisor -- an absence isn't a zero.
+              05 WS-CLASS-STATUS PIC X       VALUE 'N'.
+                 88 WS-CLASS-GRADED     VALUE 'N'.
+                 88 WS-CLASS-INCOMPLETE VALUE 'I'.
+                 88 WS-CLASS-ABSENT     VALUE 'A'.
+      *> Req 024: multiple weighted grade components (midterm/final/
+      *> homework, etc.) per student/course pair. A '03' record still
+      *> loads a plain single WS-CLASS-GRADE with no components; a '05'
+      *> component record (load-component.cbl) appends here and
+      *> recomputes WS-CLASS-GRADE as the weighted mean of whatever
+      *> components have arrived so far, so the average calc-avg.cbl
+      *> rolls into the student's overall total never has to know which
+      *> way a course's grade was arrived at.
+              05 WS-CLASS-NB-COMP PIC 9       VALUE 0.
+              05 WS-CLASS-COMP OCCURS 1 TO 5
+                                DEPENDING WS-CLASS-NB-COMP
+                                INDEXED BY IDX-COMP.
+                 10 WS-COMP-TYPE    PIC X(4).
+                 10 WS-COMP-GRADE   PIC 99V99.
+                 10 WS-COMP-WEIGHT  PIC 9V99.
+      *> Review fix: a component's own INC/ABS status, so 5074-RECOMPUTE
+      *> -GRADE-START (load-component.cbl) can exclude a non-graded
+      *> component from the weighted mean instead of folding its
+      *> phantom zero grade into the average.
+                 10 WS-COMP-STATUS  PIC X       VALUE 'N'.
+                    88 WS-COMP-GRADED     VALUE 'N'.
+                    88 WS-COMP-INCOMPLETE VALUE 'I'.
+                    88 WS-COMP-ABSENT     VALUE 'A'.
