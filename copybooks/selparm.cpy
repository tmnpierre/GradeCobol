@@ -0,0 +1,9 @@
+      *> SELECT clause for F-PARM, the JCL-SYSIN-style parameter card
+      *> deck read once at 1000-INITIALIZE-START to override the input/
+      *> output/reject file names and the pass mark. Local to
+      *> initialize.cbl -- no other module needs to see it.
+           SELECT F-PARM
+               ASSIGN TO 'sysin.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-PARM-STATUS.
