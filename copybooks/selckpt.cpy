@@ -0,0 +1,8 @@
+      *> Shared SELECT clause for F-CHECKPOINT, the restart dump
+      *> checkpoint.cbl writes when test-status.cbl hits a fatal
+      *> file-status error (req 017).
+           SELECT F-CHECKPOINT
+               ASSIGN TO DYNAMIC WS-FILE-CHECKPOINT-NAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPOINT-STATUS.
