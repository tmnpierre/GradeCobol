@@ -0,0 +1,10 @@
+      *> Req 029: FD + record layout for F-SIMUL. Not EXTERNAL -- only
+      *> simulate.cbl opens, reads and closes this file. One override
+      *> pair (course ID + replacement coefficient) per line.
+       FD  F-SIMUL
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-SIMUL.
+           03 R-SIM-COURSE-ID  PIC 9(03).
+           03 R-SIM-COEF       PIC 9V9.
