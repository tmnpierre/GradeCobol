@@ -0,0 +1,9 @@
+      *> Shared FD + record layout for F-OUTPUT. EXTERNAL so
+      *> write-output's WRITE and close-files' CLOSE act on the same
+      *> file promo.cbl/open-files opened.
+       FD  F-OUTPUT
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F
+           IS EXTERNAL.
+
+       01  REC-F-OUTPUT        PIC X(200).
