@@ -0,0 +1,29 @@
+      *> Req 017/022: the '01'/'02'/'03'-tagged line layouts written to
+      *> F-CHECKPOINT by checkpoint.cbl. Shared so a reader (lookup.cbl,
+      *> req 023) can parse the same file back without redefining the
+      *> layout a second time and risking drift.
+       01  WS-CKPT-STUDENT-LINE.
+           03 FILLER              PIC X(2)  VALUE '01'.
+           03 WS-CKS-ID           PIC 999.
+           03 WS-CKS-NAME         PIC X(13).
+           03 WS-CKS-AGE          PIC 99.
+      *> Req 023 review fix: lookup.cbl reports a student's current
+      *> average/cumulative GPA/pass-fail result, so the snapshot line
+      *> has to carry them -- they aren't derivable from any other
+      *> checkpoint line.
+           03 WS-CKS-AVG          PIC 999V99.
+           03 WS-CKS-CUM-GPA      PIC 999V99.
+           03 WS-CKS-STATUS       PIC X(8).
+
+       01  WS-CKPT-COURSE-LINE.
+           03 FILLER              PIC X(2)  VALUE '02'.
+           03 WS-CKC-ID           PIC 999.
+           03 WS-CKC-NAME         PIC X(21).
+           03 WS-CKC-COEF         PIC 9V9.
+
+       01  WS-CKPT-CLASS-LINE.
+           03 FILLER              PIC X(2)  VALUE '03'.
+           03 WS-CKL-ID1          PIC 999.
+           03 WS-CKL-ID2          PIC 999.
+           03 WS-CKL-GRADE        PIC 99V99.
+           03 WS-CKL-STATUS       PIC X.
