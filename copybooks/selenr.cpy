@@ -0,0 +1,8 @@
+      *> Req 032: SELECT clause for F-ENROLL, the registrar master
+      *> enrollment file. Local to reconcile-enroll.cbl, same as
+      *> selsimul.cpy/selhist.cpy -- no other module opens this file.
+           SELECT F-ENROLL
+               ASSIGN TO DYNAMIC WS-FILE-ENROLL-NAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-ENROLL-STATUS.
