@@ -0,0 +1,19 @@
+      *> FD + record layout for F-PARM, one JCL-SYSIN-style keyword card
+      *> per line:
+      *>     INPUT     input.dat
+      *>     OUTPUT    output.dat
+      *>     REJECT    reject.dat
+      *>     PASSMARK  1000
+      *> PARM-KEYWORD in columns 1-10, PARM-VALUE in columns 11-60.
+      *> PASSMARK's value is the pass mark in hundredths (1000 = 10,00)
+      *> so the card stays plain digits regardless of decimal-point
+      *> locale; see PARM-VALUE-NUM below and its use in
+      *> 1000-INITIALIZE-START.
+       FD  F-PARM
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-PARM.
+           03  PARM-KEYWORD       PIC X(10).
+           03  PARM-VALUE         PIC X(50).
+           03  PARM-VALUE-NUM REDEFINES PARM-VALUE PIC 9(4).
