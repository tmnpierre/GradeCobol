@@ -0,0 +1,9 @@
+      *> Shared SELECT clause for F-INPUT. ASSIGN TO a data name (rather
+      *> than a literal) so req 013's SYSIN-style parameter card can
+      *> override the file name at 1000-INITIALIZE-START, before any
+      *> module OPENs it -- see WS-FILE-INPUT-NAME in filestat.cpy.
+           SELECT F-INPUT
+               ASSIGN TO DYNAMIC WS-FILE-INPUT-NAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-INPUT-STATUS.
