@@ -0,0 +1,11 @@
+      *> Req 032: FD + record layout for F-ENROLL. Not EXTERNAL -- only
+      *> reconcile-enroll.cbl opens, reads and closes this file. One
+      *> registrar-enrolled student name per line, same 13-character
+      *> name field as R-NAME/WS-STUDENT-NAME so a straight compare
+      *> works without reformatting either side.
+       FD  F-ENROLL
+           RECORD CONTAINS 13 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-ENROLL.
+           03 R-ENR-NAME       PIC X(13).
