@@ -0,0 +1,12 @@
+      *> Shared FD + record layout for F-REJECT. EXTERNAL so promo.cbl's
+      *> load loop and close-files act on the same file open-files
+      *> opened. Each row carries the offending record image plus a
+      *> short reason so an operator can see what was skipped and why.
+       FD  F-REJECT
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F
+           IS EXTERNAL.
+
+       01  REC-F-REJECT.
+           03  R-REJ-REASON        PIC X(30).
+           03  R-REJ-RECORD        PIC X(200).
