@@ -0,0 +1,8 @@
+      *> Req 029: SELECT clause for F-SIMUL, the what-if coefficient
+      *> override file. Local to simulate.cbl, same as selhist.cpy/
+      *> selsis.cpy -- no other module opens this file.
+           SELECT F-SIMUL
+               ASSIGN TO DYNAMIC WS-FILE-SIMUL-NAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-SIMUL-STATUS.
