@@ -0,0 +1,8 @@
+      *> Req 022: SELECT clause for F-HISTORY, the year-over-year GPA
+      *> file. Local to gpa-history.cbl, same as selparm.cpy/selckpt.cpy
+      *> /selsis.cpy -- no other module opens this file.
+           SELECT F-HISTORY
+               ASSIGN TO DYNAMIC WS-FILE-HISTORY-NAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-HISTORY-STATUS.
