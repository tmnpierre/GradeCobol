@@ -0,0 +1,7 @@
+      *> Req 019: FD + record layout for F-SIS. Not EXTERNAL -- only
+      *> sis-extract.cbl opens, writes and closes this file.
+       FD  F-SIS
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-SIS              PIC X(200).
