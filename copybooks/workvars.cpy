@@ -0,0 +1,84 @@
+      *> Shared scratch indices used across promo.cbl, the load
+      *> modules, initialize and calc-avg. EXTERNAL so a value one
+      *> module sets (e.g. WS-ID1 in load-student) is the value the
+      *> next module called by promo.cbl sees.
+       01  WS-ID1    PIC 999 VALUE 0 EXTERNAL.
+       01  WS-ID2    PIC 999 VALUE 0 EXTERNAL.
+       01  WS-IND-ST PIC 999 VALUE 0 EXTERNAL.
+       01  WS-IND-CO PIC 999 VALUE 0 EXTERNAL.
+       01  WS-IND-CL PIC 9(4) VALUE 0 EXTERNAL.
+
+      *> End-of-job control totals -- how many input records were
+      *> accepted into a load paragraph versus routed to F-REJECT.
+       01  WS-NB-ACCEPTED  PIC 9(5) VALUE 0 EXTERNAL.
+       01  WS-NB-REJECTS   PIC 9(5) VALUE 0 EXTERNAL.
+
+      *> Total input records read, regardless of outcome -- the
+      *> reconciliation total for req 016's end-of-job audit report
+      *> (WS-NB-READ should always equal WS-NB-ACCEPTED + WS-NB-REJECTS).
+       01  WS-NB-READ      PIC 9(5) VALUE 0 EXTERNAL.
+
+      *> Passing threshold applied to WS-STUDENT-AVG in calc-avg.cbl,
+      *> on our 20-point (DECIMAL-POINT IS COMMA) scale.
+       01  WS-PASS-MARK    PIC 99V99 VALUE 10 EXTERNAL.
+
+      *> Req 020: report title, formerly hardcoded to one class section
+      *> in write-output.cbl. EXTERNAL and overridable via a TITLE
+      *> parm-card (see 1020-APPLY-PARM-CARD-START in initialize.cbl)
+      *> so the same pipeline can run against other class sections
+      *> without a source change.
+       01  WS-TITRE         PIC X(50) VALUE 'REPORT OF COBOLP3 CLASS'
+                             EXTERNAL.
+
+      *> Req 021: SPECIAL-NAMES DECIMAL-POINT IS COMMA (promo.cbl,
+      *> open-files.cbl) is a compile-time directive, so it can't be
+      *> flipped per run. Instead write-output.cbl's edited numeric
+      *> fields are built the normal COMMA-locale way and then, when
+      *> this flag says PERIOD, the comma the edit produced is swapped
+      *> for a period before the line is written -- letting the exact
+      *> same COMMA-compiled PICTUREs serve either partner's tooling.
+       01  WS-LOCALE        PIC X     VALUE 'C' EXTERNAL.
+           88 WS-LOCALE-COMMA  VALUE 'C'.
+           88 WS-LOCALE-PERIOD VALUE 'P'.
+
+      *> Req 022: current run's term/year label, stamped onto every row
+      *> gpa-history.cbl appends to F-HISTORY so multiple terms for the
+      *> same student can be told apart later.
+       01  WS-TERM          PIC X(10) VALUE SPACES EXTERNAL.
+
+      *> Req 028: count of structural issues precheck.cbl's pre-load
+      *> pass flagged (oversized names, non-numeric coefficients, blank
+      *> keys) -- separate from WS-NB-REJECTS since these are warnings
+      *> about the raw extract, not rejected records counted against
+      *> the read/accept/reject reconciliation.
+       01  WS-NB-PRECHECK-WARN PIC 999 VALUE 0 EXTERNAL.
+
+      *> Req 029: set by simulate.cbl the moment it applies at least
+      *> one WS-COURSE-ID/coefficient override from F-SIMUL, so
+      *> write-output.cbl can mark the report as a what-if simulation
+      *> instead of the official term result.
+       01  WS-SIMULATION-MODE  PIC X     VALUE 'N' EXTERNAL.
+           88 WS-IS-SIMULATION    VALUE 'Y'.
+
+      *> Req 031: detail lines printed per page of the merit list
+      *> before write-output.cbl breaks to a new page and repeats the
+      *> title/column-header block, overridable via a PAGESIZE
+      *> parm-card for shops whose printer stock differs from ours.
+       01  WS-LINES-PER-PAGE   PIC 999   VALUE 50 EXTERNAL.
+
+      *> Req 032: end-of-job counters for reconcile-enroll.cbl's
+      *> comparison of WS-STUDENT-TAB against the registrar's master
+      *> enrollment file -- kept apart from WS-NB-REJECTS since these
+      *> are discrepancies about who *should* have been in the run,
+      *> not malformed input records.
+       01  WS-NB-NOT-ENROLLED  PIC 999   VALUE 0 EXTERNAL.
+       01  WS-NB-NOT-GRADED    PIC 999   VALUE 0 EXTERNAL.
+
+      *> Req 033: dry-run/validate-only mode, set via a DRYRUN parm-card
+      *> (see 1020-APPLY-PARM-CARD-START in initialize.cbl). promo.cbl
+      *> still runs the full load/validation pipeline and the
+      *> end-of-job audit report, but skips CALL 'calc-avg' onward so a
+      *> new input.dat extract can be smoke-tested without generating a
+      *> report that would have to be explained away as a test run.
+       01  WS-RUN-MODE         PIC X     VALUE 'N' EXTERNAL.
+           88 WS-IS-DRYRUN        VALUE 'Y'.
