@@ -0,0 +1,9 @@
+      *> Shared SELECT clause for F-REJECT, the bad/unrecognized
+      *> record sink populated while the main load loop keeps going.
+      *> ASSIGN TO a data name -- see the note in selin.cpy; override
+      *> comes from WS-FILE-REJECT-NAME in filestat.cpy.
+           SELECT F-REJECT
+               ASSIGN TO DYNAMIC WS-FILE-REJECT-NAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJECT-STATUS.
