@@ -0,0 +1,8 @@
+      *> Shared SELECT clause for F-OUTPUT. ASSIGN TO a data name -- see
+      *> the note in selin.cpy; override comes from WS-FILE-OUTPUT-NAME
+      *> in filestat.cpy.
+           SELECT F-OUTPUT
+               ASSIGN TO DYNAMIC WS-FILE-OUTPUT-NAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-OUTPUT-STATUS.
