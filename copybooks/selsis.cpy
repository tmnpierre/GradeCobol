@@ -0,0 +1,9 @@
+      *> Req 019: SELECT clause for F-SIS, the fixed-width extract fed
+      *> to the campus student-information-system nightly import. Local
+      *> to sis-extract.cbl (like selparm.cpy/selckpt.cpy) since no
+      *> other module opens or writes this file.
+           SELECT F-SIS
+               ASSIGN TO DYNAMIC WS-FILE-SIS-NAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-SIS-STATUS.
