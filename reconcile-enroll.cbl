@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcile-enroll.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selenr.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdenr.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-NB-ENROLL        PIC 999 VALUE 0.
+       01  WS-ENROLL-TAB       OCCURS 1 TO 999
+                               DEPENDING WS-NB-ENROLL
+                               INDEXED BY IDX-ENROLL.
+           03 WS-ENR-NAME      PIC X(13).
+       01  WS-FOUND            PIC X   VALUE 'N'.
+       01  WS-RECONCILE-LINE   PIC X(60) VALUE ALL '-'.
+
+      *> Req 032: after every input record has been through
+      *> 5000-LOAD-STUDENT-END, compare who actually got graded
+      *> (WS-STUDENT-TAB) against the registrar's master enrollment
+      *> file -- a student dropped mid-term but still present in a
+      *> stale extract would otherwise be silently graded, and a
+      *> newly-enrolled student missing from the extract wouldn't be
+      *> flagged as missing. Matched on the same 13-character name
+      *> field the rest of the pipeline already keys students on
+      *> (there is no registrar ID carried anywhere upstream of this).
+       PROCEDURE DIVISION.
+       6400-RECONCILE-ENROLL-START.
+           DISPLAY WS-RECONCILE-LINE.
+           DISPLAY 'ENROLLMENT RECONCILIATION'.
+           DISPLAY WS-RECONCILE-LINE.
+
+           OPEN INPUT F-ENROLL.
+           IF F-ENROLL-STATUS-NOFILE
+               DISPLAY 'NO MASTER ENROLLMENT FILE SUPPLIED -- SKIPPED'
+               DISPLAY WS-RECONCILE-LINE
+               GO TO 6400-RECONCILE-ENROLL-END
+           END-IF.
+           IF NOT F-ENROLL-STATUS-OK
+               GO TO 6400-RECONCILE-ENROLL-END
+           END-IF.
+
+           MOVE 0 TO WS-NB-ENROLL.
+           PERFORM UNTIL F-ENROLL-STATUS-EOF
+               READ F-ENROLL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-NB-ENROLL UP BY 1
+                       MOVE R-ENR-NAME TO WS-ENR-NAME(WS-NB-ENROLL)
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-ENROLL.
+
+           PERFORM VARYING WS-IND-ST FROM 1 BY 1
+              UNTIL WS-IND-ST > WS-NB-STUDENTS
+                   PERFORM 6410-CHECK-GRADED-START
+                      THRU 6410-CHECK-GRADED-END
+           END-PERFORM.
+
+           PERFORM VARYING IDX-ENROLL FROM 1 BY 1
+              UNTIL IDX-ENROLL > WS-NB-ENROLL
+                   PERFORM 6420-CHECK-ENROLLED-START
+                      THRU 6420-CHECK-ENROLLED-END
+           END-PERFORM.
+
+           IF WS-NB-NOT-ENROLLED = 0 AND WS-NB-NOT-GRADED = 0
+               DISPLAY 'NO ENROLLMENT DISCREPANCIES FOUND'
+           END-IF.
+           DISPLAY WS-RECONCILE-LINE.
+       6400-RECONCILE-ENROLL-END.
+           GOBACK.
+
+       6410-CHECK-GRADED-START.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING IDX-ENROLL FROM 1 BY 1
+              UNTIL IDX-ENROLL > WS-NB-ENROLL
+                   IF WS-ENR-NAME(IDX-ENROLL) =
+                      WS-STUDENT-NAME(WS-IND-ST)
+                       MOVE 'Y' TO WS-FOUND
+                   END-IF
+           END-PERFORM.
+           IF WS-FOUND = 'N'
+               DISPLAY '  GRADED BUT NOT ENROLLED: '
+                       WS-STUDENT-NAME(WS-IND-ST)
+               ADD 1 TO WS-NB-NOT-ENROLLED
+           END-IF.
+       6410-CHECK-GRADED-END.
+           EXIT.
+
+       6420-CHECK-ENROLLED-START.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-IND-ST FROM 1 BY 1
+              UNTIL WS-IND-ST > WS-NB-STUDENTS
+                   IF WS-STUDENT-NAME(WS-IND-ST) =
+                      WS-ENR-NAME(IDX-ENROLL)
+                       MOVE 'Y' TO WS-FOUND
+                   END-IF
+           END-PERFORM.
+           IF WS-FOUND = 'N'
+               DISPLAY '  ENROLLED BUT NOT GRADED: '
+                       WS-ENR-NAME(IDX-ENROLL)
+               ADD 1 TO WS-NB-NOT-GRADED
+           END-IF.
+       6420-CHECK-ENROLLED-END.
+           EXIT.
