@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gpa-history.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selhist.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdhist.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-HISTORY-EXISTS       PIC X     VALUE 'Y'.
+
+       01  WS-HIST-LINE.
+           03 WS-HL-ID             PIC 999.
+           03 FILLER               PIC X     VALUE SPACE.
+           03 WS-HL-TERM           PIC X(10).
+           03 FILLER               PIC X     VALUE SPACE.
+           03 WS-HL-AVG            PIC 99V99.
+
+      *> Running sum/count of every term found for a student, one row
+      *> per current WS-STUDENT-TAB entry (same subscript, WS-IND-ST).
+       01  WS-HIST-SUM-TAB.
+           03 WS-HS-ROW OCCURS 1 TO 999 DEPENDING WS-NB-STUDENTS
+                        INDEXED BY IDX-HIST.
+              05 WS-HS-SUM         PIC 9(7)V99 VALUE 0.
+              05 WS-HS-COUNT       PIC 999     VALUE 0.
+
+      *> Req 022: year-over-year GPA trend. Reads whatever terms are
+      *> already on file for the students in this run, folds this run's
+      *> final WS-STUDENT-AVG in, and stores the mean as
+      *> WS-STUDENT-CUM-GPA for write-output.cbl to print -- then
+      *> appends this run's own row to F-HISTORY for next time.
+       PROCEDURE DIVISION.
+       6200-GPA-HISTORY-START.
+           PERFORM VARYING WS-IND-ST FROM 1 BY 1
+              UNTIL WS-IND-ST > WS-NB-STUDENTS
+                   MOVE 0 TO WS-HS-SUM(WS-IND-ST)
+                   MOVE 0 TO WS-HS-COUNT(WS-IND-ST)
+           END-PERFORM.
+
+           OPEN INPUT F-HISTORY.
+           IF F-HISTORY-STATUS-NOFILE
+               MOVE 'N' TO WS-HISTORY-EXISTS
+           END-IF.
+           IF F-HISTORY-STATUS-OK
+               PERFORM UNTIL F-HISTORY-STATUS-EOF
+                   READ F-HISTORY
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM 6210-ACCUM-HISTORY-START
+                              THRU 6210-ACCUM-HISTORY-END
+                   END-READ
+               END-PERFORM
+               CLOSE F-HISTORY
+           END-IF.
+
+           PERFORM VARYING WS-IND-ST FROM 1 BY 1
+              UNTIL WS-IND-ST > WS-NB-STUDENTS
+                   ADD WS-STUDENT-AVG(WS-IND-ST) TO WS-HS-SUM(WS-IND-ST)
+                   ADD 1 TO WS-HS-COUNT(WS-IND-ST)
+                   COMPUTE WS-STUDENT-CUM-GPA(WS-IND-ST) ROUNDED =
+                       WS-HS-SUM(WS-IND-ST) / WS-HS-COUNT(WS-IND-ST)
+           END-PERFORM.
+
+      *> OPEN EXTEND fails (status 35) on the guaranteed first-deploy
+      *> case where history.dat doesn't exist yet -- OUTPUT creates it
+      *> instead, same as any other file this system creates fresh.
+           IF WS-HISTORY-EXISTS = 'Y'
+               OPEN EXTEND F-HISTORY
+           ELSE
+               OPEN OUTPUT F-HISTORY
+           END-IF.
+           IF NOT F-HISTORY-STATUS-OK
+               CALL 'test-status'
+           END-IF.
+
+           PERFORM VARYING WS-IND-ST FROM 1 BY 1
+              UNTIL WS-IND-ST > WS-NB-STUDENTS
+                   MOVE WS-STUDENT-ID(WS-IND-ST)  TO WS-HL-ID
+                   MOVE WS-TERM                   TO WS-HL-TERM
+                   MOVE WS-STUDENT-AVG(WS-IND-ST) TO WS-HL-AVG
+                   MOVE SPACES TO REC-F-HISTORY
+                   MOVE WS-HIST-LINE TO REC-F-HISTORY
+                   WRITE REC-F-HISTORY
+                   IF NOT F-HISTORY-STATUS-OK
+                       CALL 'test-status'
+                   END-IF
+           END-PERFORM.
+
+           CLOSE F-HISTORY.
+       6200-GPA-HISTORY-END.
+           GOBACK.
+
+       6210-ACCUM-HISTORY-START.
+           MOVE REC-F-HISTORY TO WS-HIST-LINE.
+           SET IDX-STUDENT TO 1.
+           SEARCH WS-STUDENT-TAB
+               WHEN WS-STUDENT-ID(IDX-STUDENT) = WS-HL-ID
+                   ADD WS-HL-AVG TO WS-HS-SUM(IDX-STUDENT)
+                   ADD 1 TO WS-HS-COUNT(IDX-STUDENT)
+           END-SEARCH.
+       6210-ACCUM-HISTORY-END.
+           EXIT.
