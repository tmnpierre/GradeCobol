@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. checkpoint.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selckpt.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdckpt.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+           COPY ckptrec.
+
+      *> Checkpoint is a best-effort dump for operator recovery -- if
+      *> the restart file itself can't be opened/written, it's not
+      *> useful to loop back through test-status.cbl for the failure
+      *> that's already in progress, so status is only DISPLAYed here.
+       PROCEDURE DIVISION.
+       9500-CHECKPOINT-START.
+           OPEN OUTPUT F-CHECKPOINT.
+           IF NOT F-CHECKPOINT-STATUS-OK
+               DISPLAY 'CHECKPOINT: UNABLE TO OPEN RESTART FILE, '
+                       'STATUS' SPACE F-CHECKPOINT-STATUS
+               GO TO 9500-CHECKPOINT-END
+           END-IF.
+
+           PERFORM VARYING WS-IND-ST FROM 1 BY 1
+              UNTIL WS-IND-ST > WS-NB-STUDENTS
+                   MOVE WS-STUDENT-ID(WS-IND-ST)   TO WS-CKS-ID
+                   MOVE WS-STUDENT-NAME(WS-IND-ST) TO WS-CKS-NAME
+                   MOVE WS-STUDENT-AGE(WS-IND-ST)  TO WS-CKS-AGE
+                   MOVE WS-STUDENT-AVG(WS-IND-ST)  TO WS-CKS-AVG
+                   MOVE WS-STUDENT-CUM-GPA(WS-IND-ST)
+                       TO WS-CKS-CUM-GPA
+                   MOVE WS-STUDENT-STATUS(WS-IND-ST)
+                       TO WS-CKS-STATUS
+                   MOVE SPACES TO REC-F-CHECKPOINT
+                   MOVE WS-CKPT-STUDENT-LINE TO REC-F-CHECKPOINT
+                   WRITE REC-F-CHECKPOINT
+           END-PERFORM.
+
+           PERFORM VARYING WS-IND-CO FROM 1 BY 1
+              UNTIL WS-IND-CO > WS-NB-COURSES
+                   MOVE WS-COURSE-ID(WS-IND-CO)   TO WS-CKC-ID
+                   MOVE WS-COURSE-NAME(WS-IND-CO) TO WS-CKC-NAME
+                   MOVE WS-COURSE-COEF(WS-IND-CO) TO WS-CKC-COEF
+                   MOVE SPACES TO REC-F-CHECKPOINT
+                   MOVE WS-CKPT-COURSE-LINE TO REC-F-CHECKPOINT
+                   WRITE REC-F-CHECKPOINT
+           END-PERFORM.
+
+           PERFORM VARYING WS-IND-CL FROM 1 BY 1
+              UNTIL WS-IND-CL > WS-NB-RECORDS
+                   MOVE WS-CLASS-ID1(WS-IND-CL)   TO WS-CKL-ID1
+                   MOVE WS-CLASS-ID2(WS-IND-CL)   TO WS-CKL-ID2
+                   MOVE WS-CLASS-GRADE(WS-IND-CL) TO WS-CKL-GRADE
+                   MOVE WS-CLASS-STATUS(WS-IND-CL) TO WS-CKL-STATUS
+                   MOVE SPACES TO REC-F-CHECKPOINT
+                   MOVE WS-CKPT-CLASS-LINE TO REC-F-CHECKPOINT
+                   WRITE REC-F-CHECKPOINT
+           END-PERFORM.
+
+           CLOSE F-CHECKPOINT.
+           DISPLAY 'CHECKPOINT: TABLES DUMPED TO' SPACE
+                   WS-FILE-CHECKPOINT-NAME.
+       9500-CHECKPOINT-END.
+           GOBACK.
