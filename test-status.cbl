@@ -3,26 +3,76 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+           COPY filestat.
+
        01  WS-LINE-RAP           PIC X(250)           VALUE SPACES.
 
+      *> Status code driving 9010-REPORT-FATAL-START -- set by whichever
+      *> of the IFs below trips, so the reporting/checkpoint logic (req
+      *> 017) lives in one place instead of being repeated per file.
+       01  WS-FAILED-STATUS      PIC X(02).
+
        PROCEDURE DIVISION.
        9000-TEST-STATUS-START.
            IF NOT F-INPUT-STATUS-OK AND NOT F-INPUT-STATUS-EOF
-               MOVE ALL  '/' TO WS-LINE-RAP
-               DISPLAY WS-LINE-RAP
-               DISPLAY 'RETURN CODE ERROR' SPACE F-INPUT-STATUS
-               MOVE ALL  '/' TO WS-LINE-RAP
-               DISPLAY WS-LINE-RAP
-               STOP RUN
+               MOVE F-INPUT-STATUS TO WS-FAILED-STATUS
+               PERFORM 9010-REPORT-FATAL-START
+                  THRU 9010-REPORT-FATAL-END
            END-IF.
 
            IF NOT F-OUTPUT-STATUS-OK
-               MOVE ALL  '/' TO WS-LINE-RAP
-               DISPLAY WS-LINE-RAP
-               DISPLAY 'RETURN CODE ERROR' SPACE F-OUTPUT-STATUS
-               MOVE ALL  '/' TO WS-LINE-RAP
-               DISPLAY WS-LINE-RAP
-               STOP RUN
+               MOVE F-OUTPUT-STATUS TO WS-FAILED-STATUS
+               PERFORM 9010-REPORT-FATAL-START
+                  THRU 9010-REPORT-FATAL-END
+           END-IF.
+
+           IF NOT F-REJECT-STATUS-OK
+               MOVE F-REJECT-STATUS TO WS-FAILED-STATUS
+               PERFORM 9010-REPORT-FATAL-START
+                  THRU 9010-REPORT-FATAL-END
+           END-IF.
+
+           IF NOT F-SIS-STATUS-OK
+               MOVE F-SIS-STATUS TO WS-FAILED-STATUS
+               PERFORM 9010-REPORT-FATAL-START
+                  THRU 9010-REPORT-FATAL-END
+           END-IF.
+
+           IF NOT F-HISTORY-STATUS-OK
+               MOVE F-HISTORY-STATUS TO WS-FAILED-STATUS
+               PERFORM 9010-REPORT-FATAL-START
+                  THRU 9010-REPORT-FATAL-END
            END-IF.
        9000-TEST-STATUS-END.
            GOBACK.
+
+      *> Req 017: classify the handful of file-status codes an operator
+      *> is most likely to hit (23/34/35/37) with a plain-English reason
+      *> instead of just the raw two-digit code, checkpoint the shared
+      *> tables to the restart file so the run isn't a total loss, then
+      *> stop.
+       9010-REPORT-FATAL-START.
+           MOVE ALL '/' TO WS-LINE-RAP.
+           DISPLAY WS-LINE-RAP.
+           EVALUATE WS-FAILED-STATUS
+               WHEN '23'
+                   DISPLAY 'RETURN CODE ERROR' SPACE WS-FAILED-STATUS
+                       SPACE '(RECORD NOT FOUND)'
+               WHEN '34'
+                   DISPLAY 'RETURN CODE ERROR' SPACE WS-FAILED-STATUS
+                       SPACE '(BOUNDARY VIOLATION / DEVICE FULL)'
+               WHEN '35'
+                   DISPLAY 'RETURN CODE ERROR' SPACE WS-FAILED-STATUS
+                       SPACE '(FILE NOT FOUND)'
+               WHEN '37'
+                   DISPLAY 'RETURN CODE ERROR' SPACE WS-FAILED-STATUS
+                       SPACE '(OPEN MODE NOT SUPPORTED ON DEVICE)'
+               WHEN OTHER
+                   DISPLAY 'RETURN CODE ERROR' SPACE WS-FAILED-STATUS
+           END-EVALUATE.
+           MOVE ALL '/' TO WS-LINE-RAP.
+           DISPLAY WS-LINE-RAP.
+           CALL 'checkpoint'.
+           STOP RUN.
+       9010-REPORT-FATAL-END.
+           EXIT.
