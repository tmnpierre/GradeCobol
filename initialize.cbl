@@ -1,28 +1,143 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. initialize.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selparm.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY fdparm.
+
        WORKING-STORAGE SECTION.
-       01 WS-NB-STUDENTS       PIC 99 VALUE 0.
-       01 WS-NB-COURSES        PIC 99 VALUE 0.
-       01 WS-ID1               PIC 99 VALUE 0.
-       01 WS-ID2               PIC 99 VALUE 0.
-       01 WS-IND-ST            PIC 99 VALUE 0.
-       01 WS-IND-CO            PIC 99 VALUE 0.
+           COPY tables.
+           COPY workvars.
+           COPY filestat.
+
        01 WS-IND-ID2           PIC 99 VALUE 0.
        01 WS-NEW-STUDENT       PIC X(21) VALUE SPACES.
        01 WS-NEW-COURSE        PIC X(21) VALUE SPACES.
 
+      *> F-PARM is an optional SYSIN-style override deck (req 013) --
+      *> its status is checked locally rather than via test-status.cbl,
+      *> since a missing parameter file just means "use the defaults"
+      *> and isn't the fatal condition test-status.cbl guards against
+      *> for F-INPUT/F-OUTPUT/F-REJECT.
+       01 F-PARM-STATUS        PIC X(02) VALUE '00'.
+           88 F-PARM-STATUS-OK    VALUE '00'.
+           88 F-PARM-STATUS-EOF   VALUE '10'.
+           88 F-PARM-STATUS-NOFILE VALUE '35'.
+
        PROCEDURE DIVISION.
        1000-INITIALIZE-START.
            INITIALIZE WS-NB-STUDENTS.
            INITIALIZE WS-NB-COURSES.
+           INITIALIZE WS-NB-RECORDS.
            INITIALIZE WS-ID1.
            INITIALIZE WS-ID2.
            INITIALIZE WS-IND-ST.
            INITIALIZE WS-IND-CO.
+           INITIALIZE WS-IND-CL.
            INITIALIZE WS-IND-ID2.
            INITIALIZE WS-NEW-STUDENT.
            INITIALIZE WS-NEW-COURSE.
+           INITIALIZE WS-NB-ACCEPTED.
+           INITIALIZE WS-NB-REJECTS.
+           INITIALIZE WS-NB-READ.
+           MOVE 0 TO WS-NB-PRECHECK-WARN.
+           MOVE 0 TO WS-NB-NOT-ENROLLED.
+           MOVE 0 TO WS-NB-NOT-GRADED.
+      *> EXTERNAL items don't pick up their VALUE clause at run time,
+      *> so the status fields and the file-name/pass-mark defaults are
+      *> primed here rather than left to default to SPACES/LOW-VALUES
+      *> (which would look like a bad status to test-status before
+      *> F-OUTPUT/F-REJECT is ever opened, or an empty ASSIGN TO name).
+           MOVE '00' TO F-INPUT-STATUS.
+           MOVE '00' TO F-OUTPUT-STATUS.
+           MOVE '00' TO F-REJECT-STATUS.
+           MOVE '00' TO F-CHECKPOINT-STATUS.
+           MOVE '00' TO F-SIS-STATUS.
+           MOVE 'input.dat'    TO WS-FILE-INPUT-NAME.
+           MOVE 'output.dat'   TO WS-FILE-OUTPUT-NAME.
+           MOVE 'reject.dat'   TO WS-FILE-REJECT-NAME.
+           MOVE 'restart.dat'  TO WS-FILE-CHECKPOINT-NAME.
+           MOVE 'sis.dat'      TO WS-FILE-SIS-NAME.
+           MOVE 10   TO WS-PASS-MARK.
+           MOVE 'REPORT OF COBOLP3 CLASS' TO WS-TITRE.
+           MOVE 'C' TO WS-LOCALE.
+           MOVE 'history.dat' TO WS-FILE-HISTORY-NAME.
+           MOVE '00' TO F-HISTORY-STATUS.
+           MOVE SPACES TO WS-TERM.
+           MOVE 'simul.dat' TO WS-FILE-SIMUL-NAME.
+           MOVE '00' TO F-SIMUL-STATUS.
+           MOVE 'N' TO WS-SIMULATION-MODE.
+           MOVE 50 TO WS-LINES-PER-PAGE.
+           MOVE 'enroll.dat' TO WS-FILE-ENROLL-NAME.
+           MOVE '00' TO F-ENROLL-STATUS.
+           MOVE 'N' TO WS-RUN-MODE.
+
+           PERFORM 1010-READ-PARM-CARDS-START
+              THRU 1010-READ-PARM-CARDS-END.
        1000-INITIALIZE-END.
            GOBACK.
+
+       1010-READ-PARM-CARDS-START.
+           OPEN INPUT F-PARM.
+           IF F-PARM-STATUS-NOFILE
+               GO TO 1010-READ-PARM-CARDS-END
+           END-IF.
+
+           PERFORM UNTIL F-PARM-STATUS-EOF
+               READ F-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1020-APPLY-PARM-CARD-START
+                          THRU 1020-APPLY-PARM-CARD-END
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-PARM.
+       1010-READ-PARM-CARDS-END.
+           EXIT.
+
+       1020-APPLY-PARM-CARD-START.
+           EVALUATE PARM-KEYWORD
+               WHEN 'INPUT'
+                   MOVE PARM-VALUE TO WS-FILE-INPUT-NAME
+               WHEN 'OUTPUT'
+                   MOVE PARM-VALUE TO WS-FILE-OUTPUT-NAME
+               WHEN 'REJECT'
+                   MOVE PARM-VALUE TO WS-FILE-REJECT-NAME
+               WHEN 'SIS'
+                   MOVE PARM-VALUE TO WS-FILE-SIS-NAME
+               WHEN 'HISTORY'
+                   MOVE PARM-VALUE TO WS-FILE-HISTORY-NAME
+               WHEN 'TITLE'
+                   MOVE PARM-VALUE TO WS-TITRE
+               WHEN 'LOCALE'
+                   IF PARM-VALUE(1:6) = 'PERIOD'
+                       MOVE 'P' TO WS-LOCALE
+                   ELSE
+                       MOVE 'C' TO WS-LOCALE
+                   END-IF
+               WHEN 'TERM'
+                   MOVE PARM-VALUE TO WS-TERM
+               WHEN 'SIMUL'
+                   MOVE PARM-VALUE TO WS-FILE-SIMUL-NAME
+               WHEN 'ENROLL'
+                   MOVE PARM-VALUE TO WS-FILE-ENROLL-NAME
+               WHEN 'DRYRUN'
+                   IF PARM-VALUE(1:1) = 'Y'
+                       MOVE 'Y' TO WS-RUN-MODE
+                   ELSE
+                       MOVE 'N' TO WS-RUN-MODE
+                   END-IF
+               WHEN 'PAGESIZE'
+                   MOVE PARM-VALUE-NUM TO WS-LINES-PER-PAGE
+               WHEN 'PASSMARK'
+                   COMPUTE WS-PASS-MARK = PARM-VALUE-NUM / 100
+           END-EVALUATE.
+       1020-APPLY-PARM-CARD-END.
+           EXIT.
