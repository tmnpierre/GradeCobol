@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lookup.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selckpt.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdckpt.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+           COPY ckptrec.
+
+       01  WS-MODE            PIC X.
+       01  WS-QUERY-ID        PIC 999.
+       01  WS-QUERY-NAME      PIC X(13).
+       01  WS-FOUND           PIC X       VALUE 'N'.
+           88 WS-STUDENT-FOUND VALUE 'Y'.
+       01  WS-REC-TYPE        PIC X(2).
+
+       01  WS-GRADE-EDIT       PIC Z9,99.
+       01  WS-GRADE-TEXT       PIC X(6).
+
+      *> Req 023: standalone, front-desk lookup utility -- reads the
+      *> point-in-time snapshot checkpoint.cbl keeps current on every
+      *> run (restart.dat) instead of re-running load-student/
+      *> load-course/load-class/calc-avg, so one student's current
+      *> average and per-course grades come back without a full batch
+      *> pass over input.dat.
+       PROCEDURE DIVISION.
+       0100-LOOKUP-START.
+           INITIALIZE WS-NB-STUDENTS.
+           INITIALIZE WS-NB-COURSES.
+           INITIALIZE WS-NB-RECORDS.
+
+           PERFORM 0110-LOAD-SNAPSHOT-START THRU 0110-LOAD-SNAPSHOT-END.
+
+           IF NOT F-CHECKPOINT-STATUS-OK
+               DISPLAY 'NO SNAPSHOT AVAILABLE -- RUN promo FIRST'
+               GOBACK
+           END-IF.
+
+           DISPLAY 'SEARCH BY STUDENT (I)D OR (N)AME ? '.
+           ACCEPT WS-MODE.
+
+           MOVE 'N' TO WS-FOUND.
+           EVALUATE WS-MODE
+               WHEN 'I' WHEN 'i'
+                   DISPLAY 'ENTER STUDENT ID: '
+                   ACCEPT WS-QUERY-ID
+                   PERFORM 0120-FIND-BY-ID-START
+                      THRU 0120-FIND-BY-ID-END
+               WHEN OTHER
+                   DISPLAY 'ENTER STUDENT NAME: '
+                   ACCEPT WS-QUERY-NAME
+                   PERFORM 0130-FIND-BY-NAME-START
+                      THRU 0130-FIND-BY-NAME-END
+           END-EVALUATE.
+
+           IF WS-STUDENT-FOUND
+               PERFORM 0140-DISPLAY-STUDENT-START
+                  THRU 0140-DISPLAY-STUDENT-END
+           ELSE
+               DISPLAY 'STUDENT NOT FOUND'
+           END-IF.
+       0100-LOOKUP-END.
+           GOBACK.
+
+      *> Reads restart.dat back into the same WS-STUDENT-TAB/
+      *> WS-COURSE-TAB/WS-CLASS-TAB shapes checkpoint.cbl dumped it
+      *> from, keyed off the same '01'/'02'/'03' tag checkpoint.cbl
+      *> wrote each line with.
+       0110-LOAD-SNAPSHOT-START.
+           OPEN INPUT F-CHECKPOINT.
+           IF NOT F-CHECKPOINT-STATUS-OK
+               GO TO 0110-LOAD-SNAPSHOT-END
+           END-IF.
+
+           PERFORM UNTIL F-CHECKPOINT-STATUS-EOF
+               READ F-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 0115-PARSE-SNAPSHOT-LINE-START
+                          THRU 0115-PARSE-SNAPSHOT-LINE-END
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-CHECKPOINT.
+       0110-LOAD-SNAPSHOT-END.
+           EXIT.
+
+       0115-PARSE-SNAPSHOT-LINE-START.
+           MOVE REC-F-CHECKPOINT(1:2) TO WS-REC-TYPE.
+           EVALUATE WS-REC-TYPE
+               WHEN '01'
+                   MOVE REC-F-CHECKPOINT TO WS-CKPT-STUDENT-LINE
+                   SET WS-NB-STUDENTS UP BY 1
+                   MOVE WS-CKS-ID   TO WS-STUDENT-ID(WS-NB-STUDENTS)
+                   MOVE WS-CKS-NAME TO WS-STUDENT-NAME(WS-NB-STUDENTS)
+                   MOVE WS-CKS-AGE  TO WS-STUDENT-AGE(WS-NB-STUDENTS)
+                   MOVE WS-CKS-AVG  TO WS-STUDENT-AVG(WS-NB-STUDENTS)
+                   MOVE WS-CKS-CUM-GPA TO
+                        WS-STUDENT-CUM-GPA(WS-NB-STUDENTS)
+                   MOVE WS-CKS-STATUS TO
+                        WS-STUDENT-STATUS(WS-NB-STUDENTS)
+               WHEN '02'
+                   MOVE REC-F-CHECKPOINT TO WS-CKPT-COURSE-LINE
+                   SET WS-NB-COURSES UP BY 1
+                   MOVE WS-CKC-ID   TO WS-COURSE-ID(WS-NB-COURSES)
+                   MOVE WS-CKC-NAME TO WS-COURSE-NAME(WS-NB-COURSES)
+                   MOVE WS-CKC-COEF TO WS-COURSE-COEF(WS-NB-COURSES)
+               WHEN '03'
+                   MOVE REC-F-CHECKPOINT TO WS-CKPT-CLASS-LINE
+                   SET WS-NB-RECORDS UP BY 1
+                   MOVE WS-CKL-ID1    TO WS-CLASS-ID1(WS-NB-RECORDS)
+                   MOVE WS-CKL-ID2    TO WS-CLASS-ID2(WS-NB-RECORDS)
+                   MOVE WS-CKL-GRADE  TO WS-CLASS-GRADE(WS-NB-RECORDS)
+                   MOVE WS-CKL-STATUS TO WS-CLASS-STATUS(WS-NB-RECORDS)
+           END-EVALUATE.
+       0115-PARSE-SNAPSHOT-LINE-END.
+           EXIT.
+
+       0120-FIND-BY-ID-START.
+           SET IDX-STUDENT TO 1.
+           SEARCH WS-STUDENT-TAB
+               WHEN WS-STUDENT-ID(IDX-STUDENT) = WS-QUERY-ID
+                   SET WS-IND-ST TO IDX-STUDENT
+                   MOVE 'Y' TO WS-FOUND
+           END-SEARCH.
+       0120-FIND-BY-ID-END.
+           EXIT.
+
+       0130-FIND-BY-NAME-START.
+           SET IDX-STUDENT TO 1.
+           SEARCH WS-STUDENT-TAB
+               WHEN WS-STUDENT-NAME(IDX-STUDENT) = WS-QUERY-NAME
+                   SET WS-IND-ST TO IDX-STUDENT
+                   MOVE 'Y' TO WS-FOUND
+           END-SEARCH.
+       0130-FIND-BY-NAME-END.
+           EXIT.
+
+       0140-DISPLAY-STUDENT-START.
+           SET WS-ID1 TO WS-STUDENT-ID(WS-IND-ST).
+           DISPLAY 'STUDENT ID     : ' WS-STUDENT-ID(WS-IND-ST).
+           DISPLAY 'NAME           : ' WS-STUDENT-NAME(WS-IND-ST).
+           DISPLAY 'AGE            : ' WS-STUDENT-AGE(WS-IND-ST).
+           DISPLAY 'CURRENT AVERAGE: ' WS-STUDENT-AVG(WS-IND-ST).
+           DISPLAY 'CUM GPA        : ' WS-STUDENT-CUM-GPA(WS-IND-ST).
+           DISPLAY 'RESULT         : ' WS-STUDENT-STATUS(WS-IND-ST).
+           DISPLAY 'PER-COURSE GRADES:'.
+
+           PERFORM VARYING WS-IND-CL FROM 1 BY 1
+              UNTIL WS-IND-CL > WS-NB-RECORDS
+                   IF WS-CLASS-ID1(WS-IND-CL) = WS-ID1
+                       PERFORM 0150-DISPLAY-CLASS-LINE-START
+                          THRU 0150-DISPLAY-CLASS-LINE-END
+                   END-IF
+           END-PERFORM.
+       0140-DISPLAY-STUDENT-END.
+           EXIT.
+
+       0150-DISPLAY-CLASS-LINE-START.
+           SET WS-ID2 TO WS-CLASS-ID2(WS-IND-CL).
+           SET IDX-COURSE TO 1.
+           EVALUATE TRUE
+               WHEN WS-CLASS-INCOMPLETE(WS-IND-CL)
+                   MOVE 'INC' TO WS-GRADE-TEXT
+               WHEN WS-CLASS-ABSENT(WS-IND-CL)
+                   MOVE 'ABS' TO WS-GRADE-TEXT
+               WHEN OTHER
+                   MOVE WS-CLASS-GRADE(WS-IND-CL) TO WS-GRADE-EDIT
+                   MOVE WS-GRADE-EDIT TO WS-GRADE-TEXT
+           END-EVALUATE.
+           SEARCH WS-COURSE-TAB
+               WHEN WS-COURSE-ID(IDX-COURSE) = WS-ID2
+                   DISPLAY '  ' WS-COURSE-NAME(IDX-COURSE) ': '
+                           WS-GRADE-TEXT
+           END-SEARCH.
+       0150-DISPLAY-CLASS-LINE-END.
+           EXIT.
