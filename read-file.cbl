@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. read-file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selin.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY fdin.
+
+       WORKING-STORAGE SECTION.
+           COPY filestat.
+
+       PROCEDURE DIVISION.
+       3000-READ-FILE-START.
+           READ F-INPUT.
+           CALL 'test-status'.
+       3000-READ-FILE-END.
+           GOBACK.
