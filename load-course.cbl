@@ -1,30 +1,106 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. load-course.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY selin.
+           COPY selrej.
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY fdin.
+           COPY fdrej.
+
        WORKING-STORAGE SECTION.
-       01 WS-COURSES.
-           03 WS-NB-COURSES          PIC 99      VALUE 0.
-           03 WS-COURSE-TAB  OCCURS 1 TO 99
-                             DEPENDING WS-NB-COURSES
-                             INDEXED BY IDX-COURSE.
-              05 WS-COURSE-ID       PIC 99.
-              05 WS-COURSE-NAME     PIC X(21).
-              05 WS-COURSE-COEF     PIC 9V9.
-              05 WS-COURSE-AVG      PIC 9(3)V99  VALUE 0.
-              05 WS-COURSE-DIV      PIC 99       VALUE 0.
+           COPY filestat.
+           COPY tables.
+           COPY workvars.
+
+       01  WS-STAGE-COEF    PIC 999   VALUE 0.
+       01  WS-MIN-COEF      PIC 999   VALUE 005.
+       01  WS-MAX-COEF      PIC 999   VALUE 050.
 
+      *> Req 030: reject a course before it ever reaches WS-COURSE-TAB
+      *> if its coefficient can't be trusted -- non-numeric, out of the
+      *> 0,5-5,0 allowed range (a zero coefficient would silently drop
+      *> the course out of every weighted average and could divide by
+      *> zero downstream) -- or if it has no name at all.
+      *> WS-STAGE-COEF/WS-MIN-COEF/WS-MAX-COEF are PIC 999, R-COEF's own
+      *> scale ("015" stages as the plain integer 15), not PIC 9V9 --
+      *> moving a 3-digit alphanumeric straight into a PIC 9V9 aligns on
+      *> the implied decimal point and keeps only the units digit
+      *> ("015" would stage as 5,0, not 1,5), so validating in WS-STAGE-
+      *> COEF's native integer scale against 005-050 is the only way
+      *> this check sees the value R-COEF actually encodes. The MOVE
+      *> into WS-COURSE-COEF (PIC 9V9) below is unrelated storage, not
+      *> validation, and keeps its existing scale.
        PROCEDURE DIVISION.
        5020-LOAD-COURSE-START.
+           MOVE SPACES TO REC-F-REJECT.
+
+           IF R-LABEL = SPACES
+               MOVE 'BLANK COURSE NAME' TO R-REJ-REASON
+               MOVE REC-COURSE TO R-REJ-RECORD
+               WRITE REC-F-REJECT
+               CALL 'test-status'
+               ADD 1 TO WS-NB-REJECTS
+           ELSE
+               IF R-COEF IS NOT NUMERIC
+                   MOVE 'NON-NUMERIC COURSE COEFFICIENT' TO R-REJ-REASON
+                   MOVE REC-COURSE TO R-REJ-RECORD
+                   WRITE REC-F-REJECT
+                   CALL 'test-status'
+                   ADD 1 TO WS-NB-REJECTS
+               ELSE
+                   MOVE R-COEF TO WS-STAGE-COEF
+                   IF WS-STAGE-COEF < WS-MIN-COEF OR
+                      WS-STAGE-COEF > WS-MAX-COEF
+                       MOVE 'COEFFICIENT OUT OF RANGE (0,5-5,0)' TO
+                            R-REJ-REASON
+                       MOVE REC-COURSE TO R-REJ-RECORD
+                       WRITE REC-F-REJECT
+                       CALL 'test-status'
+                       ADD 1 TO WS-NB-REJECTS
+                   ELSE
+                       PERFORM 5022-STORE-COURSE-START
+                          THRU 5022-STORE-COURSE-END
+                   END-IF
+               END-IF
+           END-IF.
+       5020-LOAD-COURSE-END.
+           GOBACK.
+
+       5022-STORE-COURSE-START.
            SET IDX-COURSE TO 1.
            SEARCH WS-COURSE-TAB
                AT END
                    SET WS-NB-COURSES UP BY 1
                    MOVE WS-NB-COURSES TO WS-COURSE-ID(WS-NB-COURSES)
                    MOVE R-LABEL TO WS-COURSE-NAME(WS-NB-COURSES)
-                   MOVE R-COEF TO WS-COURSE-COEF(WS-NB-COURSES)
+                   MOVE R-COEF  TO WS-COURSE-COEF(WS-NB-COURSES)
+      *> WS-COURSE-TAB is EXTERNAL (tables.cpy) -- its VALUE clauses
+      *> aren't honored at run time (see initialize.cbl), so every
+      *> accumulator calc-avg.cbl only ever ADDs onto, or compares
+      *> WS-COURSE-MIN/MAX against, needs an explicit reset here.
+                   MOVE 0       TO WS-COURSE-AVG(WS-NB-COURSES)
+                   MOVE 0       TO WS-COURSE-DIV(WS-NB-COURSES)
+                   MOVE 20      TO WS-COURSE-MIN(WS-NB-COURSES)
+                   MOVE 0       TO WS-COURSE-MAX(WS-NB-COURSES)
+                   MOVE 0       TO WS-COURSE-NB-PASS(WS-NB-COURSES)
+                   MOVE 0       TO WS-COURSE-PASS-RATE(WS-NB-COURSES)
+                   MOVE R-CAPACITY TO WS-COURSE-CAPACITY(WS-NB-COURSES)
+                   MOVE 0       TO WS-COURSE-ENROLLED(WS-NB-COURSES)
+                   MOVE R-TEACHER TO WS-COURSE-TEACHER(WS-NB-COURSES)
+                   ADD 1 TO WS-NB-ACCEPTED
                WHEN WS-COURSE-NAME(IDX-COURSE) = R-LABEL
                    MOVE WS-COURSE-ID(IDX-COURSE) TO WS-ID2
+                   MOVE SPACES TO REC-F-REJECT
+                   MOVE 'DUPLICATE COURSE' TO R-REJ-REASON
+                   MOVE REC-COURSE TO R-REJ-RECORD
+                   WRITE REC-F-REJECT
+                   CALL 'test-status'
+                   ADD 1 TO WS-NB-REJECTS
            END-SEARCH.
-       5020-LOAD-COURSE-END.
-           GOBACK.
+       5022-STORE-COURSE-END.
+           EXIT.
